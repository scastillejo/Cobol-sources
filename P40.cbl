@@ -1,111 +1,242 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG-40.
-       AUTHOR. NESTOR AMICO.
-      ********************************************
-      *  PROGRAMA NRO 40
-      ********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-	   
-       WORKING-STORAGE SECTION.
-               
-       01 W1-DATOS.
-          03 W1-OPCION      PIC 9.
-          03 W1-DESCRIPCION PIC X(18).
-          03 W1-NUMERICO    PIC 9(08).
-	   
-       01 W-TITULO-ENC PIC X(60).
-       01 OPCION       PIC 99.
-	   
-       01 SINO PIC X(001).
-      ********************************************
-       PROCEDURE DIVISION.         
-      ********************************************
-         INICIO.
-           DISPLAY " " ERASE 
-           MOVE "MENU GENERAL" TO W-TITULO-ENC.
-           PERFORM ENCABEZADO THRU ENCABEZADO-F.
-           PERFORM PANTALLAINICIO THRU PANTALLAINICIO-F.
-           ACCEPT OPCION LINE 15 POSITION 28.
-
-           IF OPCION = 1
-              CALL "P41"
-              CANCEL "P41"
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 2
-              CALL "P42"
-              CANCEL "P42"
-              GO TO INICIO
-           END-IF. 
-           IF OPCION = 3
-              CALL "P43"
-              CANCEL "P43"
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 4
-              CALL "P44"
-              CANCEL "P44"		   
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 5
-              CALL "P45"
-              CANCEL "P45"		   
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 6
-              CALL "P46"
-              CANCEL "P46"		   
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 7
-              CALL "P47"
-              CANCEL "P47"		   
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 8
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 9
-              GO TO FINAL-F 
-           END-IF.		   
-
-           ACCEPT SINO LINE 24 POSITION 80.
-       FINAL-F.
-           EXIT PROGRAM.
-           STOP RUN.
-
-       ENCABEZADO.
-           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 3 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
-           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 8 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
-       ENCABEZADO-F. EXIT.
-
-       PANTALLAINICIO.
-           DISPLAY "1. ABMC de Provincias"      LINE 5  POSITION 1.
-           DISPLAY "2. ABMC de Alumnos"         LINE 6  POSITION 1.
-           DISPLAY "3. ABMC de Cursos"          LINE 7  POSITION 1.
-           DISPLAY "4. Importacion de alumnos"  LINE 8  POSITION 1.
-           DISPLAY "5. Consulta de alumnos para importar"
-                       LINE 9  POSITION 1.
-           DISPLAY "6. Consulta de alumnos por provincias"
-                       LINE 10  POSITION 1.
-           DISPLAY "7. Consulta de alumnos por cursos"
-                       LINE 11  POSITION 1.
-           DISPLAY "8. Parcial" LINE 12  POSITION 1.
-           DISPLAY "OPCION:"    LINE 15 POSITION 20.
-           DISPLAY "Salir = 9"  LINE 16 POSITION 70.
-       PANTALLAINICIO-F. EXIT.
-	   
-  
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-40.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 40
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-OPERAD.CPY".
+       COPY "S-LOGACC.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-OPERAD.CPY".
+       COPY "F-LOGACC.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "L-P11.CPY".
+
+       01 W-TITULO-ENC PIC X(60).
+       01 OPCION       PIC 99.
+       01 M-ERROR      PIC X(60).
+       01 ST-OPERADORES PIC XX.
+       01 ST-LOGACCESO  PIC XX.
+       01 EXISTE        PIC X.
+
+       01 W-OPECODIGO PIC X(08).
+       01 W-OPECLAVE  PIC X(08).
+       01 INTENTOS    PIC 9 VALUE 0.
+       01 OPERADORACTUAL PIC X(08).
+       01 NIVELACTUAL     PIC X(01).
+           88 NIVELACTUAL-SUPERVISOR VALUE "S".
+
+       01 TABLA-OPCION.
+           03 PIC X(30) VALUE "ABMC DE PROVINCIAS".
+           03 PIC X(30) VALUE "ABMC DE ALUMNOS".
+           03 PIC X(30) VALUE "ABMC DE CURSOS".
+           03 PIC X(30) VALUE "IMPORTACION DE ALUMNOS".
+           03 PIC X(30) VALUE "CONSULTA ALUMNOS A IMPORTAR".
+           03 PIC X(30) VALUE "CONSULTA ALUMNOS POR PROVINCIA".
+           03 PIC X(30) VALUE "CONSULTA ALUMNOS POR CURSO".
+           03 PIC X(30) VALUE "PARCIAL".
+           03 PIC X(30) VALUE "SALIR".
+       01 TABLA-OPCION-R REDEFINES TABLA-OPCION.
+           03 TAB-OPCION OCCURS 9 TIMES PIC X(30).
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       INICIO-1.
+           OPEN I-O OPERADORES.
+
+           IF ST-OPERADORES = "35"
+             OPEN OUTPUT OPERADORES
+             CLOSE OPERADORES
+             OPEN I-O OPERADORES
+             MOVE "ADMIN"    TO OPE-CODIGO
+             MOVE "ADMIN"    TO OPE-CLAVE
+             MOVE "ADMINISTRADOR" TO OPE-NOMBRE
+             MOVE "S"        TO OPE-NIVEL
+             WRITE REG-OPERADOR
+           END-IF.
+
+       LOGIN-00.
+           MOVE 0 TO INTENTOS.
+       LOGIN-10.
+           DISPLAY " " ERASE
+           MOVE "INICIO DE SESION" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F
+           DISPLAY "OPERADOR  :" LINE 5 POSITION 1
+           DISPLAY "CLAVE     :" LINE 6 POSITION 1
+           ACCEPT W-OPECODIGO LINE 5 POSITION 13 PROMPT
+           ACCEPT W-OPECLAVE  LINE 6 POSITION 13 PROMPT.
+           MOVE W-OPECODIGO TO OPE-CODIGO
+           READ OPERADORES KEY IS OPE-CODIGO
+              INVALID KEY
+                 MOVE "N" TO EXISTE
+              NOT INVALID KEY
+                 MOVE "S" TO EXISTE
+           END-READ.
+           IF (EXISTE = "N") OR (OPE-CLAVE NOT = W-OPECLAVE)
+              ADD 1 TO INTENTOS
+              MOVE "OPERADOR O CLAVE INCORRECTOS." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              IF INTENTOS > 2
+                 GO TO FINAL-F
+              END-IF
+              GO TO LOGIN-10
+           END-IF.
+           MOVE OPE-CODIGO TO OPERADORACTUAL
+           MOVE OPE-NIVEL  TO NIVELACTUAL
+           GO TO INICIO.
+       LOGIN-F. EXIT.
+
+       PERMISO-00.
+           MOVE "S" TO EXISTE
+           IF NOT NIVELACTUAL-SUPERVISOR
+              IF (OPCION = 1) OR (OPCION = 2) OR (OPCION = 3)
+                                              OR (OPCION = 4)
+                 MOVE "N" TO EXISTE
+              END-IF
+           END-IF.
+       PERMISO-F. EXIT.
+
+       LOG-00.
+           OPEN EXTEND LOGACCESO
+           IF ST-LOGACCESO = "35"
+              OPEN OUTPUT LOGACCESO
+           END-IF.
+           INITIALIZE W1-DATOS
+           MOVE 4 TO W1-OPCION
+           CALL "P11" USING W1-DATOS
+           CANCEL "P11"
+           MOVE W1-DESCRIPCION(1:10) TO LA-FECHA.
+           INITIALIZE W1-DATOS
+           MOVE 8 TO W1-OPCION
+           CALL "P11" USING W1-DATOS
+           CANCEL "P11"
+           MOVE W1-DESCRIPCION(1:8) TO LA-HORA.
+           MOVE OPERADORACTUAL   TO LA-OPERADOR
+           MOVE OPCION           TO LA-OPCION
+           MOVE TAB-OPCION(OPCION) TO LA-DESCRIPCION
+           WRITE REG-LOGACCESO
+           CLOSE LOGACCESO.
+       LOG-F. EXIT.
+
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "MENU GENERAL" TO W-TITULO-ENC.
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           PERFORM PANTALLAINICIO THRU PANTALLAINICIO-F.
+           ACCEPT OPCION LINE 15 POSITION 28.
+
+           IF (OPCION < 1) OR (OPCION > 9)
+              MOVE "OPCION INVALIDA." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              GO TO INICIO
+           END-IF.
+
+           PERFORM LOG-00 THRU LOG-F.
+
+           IF OPCION = 9
+              GO TO FINAL-F
+           END-IF.
+
+           PERFORM PERMISO-00 THRU PERMISO-F.
+           IF EXISTE = "N"
+              MOVE "NO TIENE PERMISO PARA ESA OPCION." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              GO TO INICIO
+           END-IF.
+
+           IF OPCION = 1
+              CALL "P41"
+              CANCEL "P41"
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 2
+              CALL "P42" USING OPERADORACTUAL
+              CANCEL "P42"
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 3
+              CALL "P43"
+              CANCEL "P43"
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 4
+              CALL "P44"
+              CANCEL "P44"
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 5
+              CALL "P45"
+              CANCEL "P45"
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 6
+              CALL "P46"
+              CANCEL "P46"
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 7
+              CALL "P47"
+              CANCEL "P47"
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 8
+              CALL "P48"
+              CANCEL "P48"
+              GO TO INICIO
+           END-IF.
+
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           CLOSE OPERADORES.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       PANTALLAINICIO.
+           DISPLAY "1. ABMC de Provincias"      LINE 5  POSITION 1.
+           DISPLAY "2. ABMC de Alumnos"         LINE 6  POSITION 1.
+           DISPLAY "3. ABMC de Cursos"          LINE 7  POSITION 1.
+           DISPLAY "4. Importacion de alumnos"  LINE 8  POSITION 1.
+           DISPLAY "5. Consulta de alumnos para importar"
+                       LINE 9  POSITION 1.
+           DISPLAY "6. Consulta de alumnos por provincias"
+                       LINE 10  POSITION 1.
+           DISPLAY "7. Consulta de alumnos por cursos"
+                       LINE 11  POSITION 1.
+           DISPLAY "8. Parcial" LINE 12  POSITION 1.
+           DISPLAY "OPCION:"    LINE 15 POSITION 20.
+           DISPLAY "Salir = 9"  LINE 16 POSITION 70.
+       PANTALLAINICIO-F. EXIT.
+	   
+  
