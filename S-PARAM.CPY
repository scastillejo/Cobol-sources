@@ -0,0 +1,3 @@
+           SELECT PARAMETROS ASSIGN TO "PARAM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-PARAMETROS.
