@@ -0,0 +1,3 @@
+           SELECT RECHAZOS ASSIGN TO "RECHAZOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-RECHAZOS.
