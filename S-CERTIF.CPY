@@ -0,0 +1,3 @@
+           SELECT CERTIFIC ASSIGN TO "CERTIFIC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-CERTIFIC.
