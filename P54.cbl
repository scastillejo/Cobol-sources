@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-54.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 54
+      *  PARAMETROS DEL SISTEMA
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-PARAM.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-PARAM.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "L-P11.CPY".
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 M-ERROR        PIC X(60).
+       01 ST-PARAMETROS  PIC XX.
+       01 W-CANTPEDIDA   PIC 99 VALUE 15.
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-PARAMETROS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PARAMETROS.
+           DISPLAY "ERROR DE E/S EN PARAMETROS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-PARAMETROS LINE 23 POSITION 39
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "PARAMETROS DEL SISTEMA" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN INPUT PARAMETROS.
+           IF ST-PARAMETROS = "00"
+              READ PARAMETROS
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PAR-CANTPEDIDA TO W-CANTPEDIDA
+              END-READ
+           END-IF.
+           CLOSE PARAMETROS.
+           DISPLAY "CANTIDAD DE REGISTROS POR PANTALLA EN LAS" LINE 5
+                      POSITION 1.
+           DISPLAY "CONSULTAS (DEFECTO ACTUAL):" LINE 6 POSITION 1.
+           ACCEPT W-CANTPEDIDA LINE 6 POSITION 29 PROMPT UPDATE.
+           IF (W-CANTPEDIDA = 0) OR (W-CANTPEDIDA > 23)
+              MOVE "DEBE SER UN VALOR ENTRE 1 Y 23." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              GO TO FINAL-F
+           END-IF.
+           OPEN OUTPUT PARAMETROS.
+           MOVE W-CANTPEDIDA TO PAR-CANTPEDIDA
+           WRITE REG-PARAMETROS.
+           CLOSE PARAMETROS.
+           MOVE "PARAMETROS ACTUALIZADOS." TO M-ERROR
+           PERFORM ERRORES THRU ERRORES-F.
+       FINAL-F.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
