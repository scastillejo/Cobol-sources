@@ -1,133 +1,190 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG-45.
-       AUTHOR. NESTOR AMICO.
-      ********************************************
-      *  PROGRAMA NRO 45
-      ********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "S-ASCALU.CPY".   
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "F-ASCALU.CPY".		  
-	   
-       WORKING-STORAGE SECTION.
-
-       01 DETALLE-01.
-          03 D1-CODIGO   PIC 9(03).
-          03 D1-APELLIDO PIC X(21).		  
-          03 D1-NOMBRE   PIC X(21).
-
-       01 W-DATOS.
-          03 CODIGO   PIC 9(03).
-          03 APELLIDO PIC X(21).		  
-          03 NOMBRE   PIC X(21).
- 
-       01 W1-DATOS.
-          03 W1-OPCION      PIC 9.
-          03 W1-DESCRIPCION PIC X(18).
-          03 W1-NUMERICO    PIC 9(08).
-	   
-       01 TABLA-W-DATOS.
-          03 TAB-W-DATOS OCCURS 50 TIMES.
-             05 T-CODIGO   PIC 9(03).
-             05 T-APELLIDO PIC X(21).			 
-             05 T-NOMBRE   PIC X(21).
-
-       01 I  PIC 999.
-       01 J  PIC 999.
-       01 X  PIC 999 VALUE 4.
-       01 F  PIC 999 VALUE 0.
-       01 C  PIC 99.
-       01 W-TITULO-ENC PIC X(60).
-       01 M-ERROR      PIC X(60).
-       01 W-OCCURS     PIC 99.
-
-       01 SINO PIC X(001).
-      ********************************************
-       PROCEDURE DIVISION.         
-      ********************************************
-       INICIO.
-           DISPLAY " " ERASE 
-           MOVE 50 TO W-OCCURS
-           MOVE "CONSULTA DE ALUMNOS A IMPORTAR" TO W-TITULO-ENC.
-           PERFORM ENCABEZADO THRU ENCABEZADO-F.
-           OPEN INPUT ASCALU
-           PERFORM 100-LEO-00 THRU 100-LEO-99
-           DISPLAY "INGRESE NRO. REGISTROS A VER:" LINE 5 POSITION 1.		   
-           ACCEPT C LINE 5 POSITION 31.
-           COMPUTE J = J - 1
-           PERFORM MOS-00 THRU MOS-99 VARYING I FROM 1 BY 1
-              UNTIL I > W-OCCURS.
-           CLOSE ASCALU.		   
-           ACCEPT SINO LINE 24 POSITION 80.
-       FINAL-F.
-           EXIT PROGRAM.
-           STOP RUN.
-		   
-       100-LEO-00.
-           COMPUTE J = J + 1
-           READ ASCALU NEXT AT END
-                GO TO 100-LEO-99
-           END-READ
-           MOVE REG-ASCALU TO TAB-W-DATOS(J).
-           GO TO 100-LEO-00.
-       100-LEO-99. EXIT.
-
-       MOS-00.
-           IF I > J
-              COMPUTE I = W-OCCURS + 1
-              GO TO MOS-99
-           END-IF.
-
-           IF F = 0
-             DISPLAY " " ERASE
-             MOVE "CONSULTA DE ALUMNOS A IMPORTAR" TO W-TITULO-ENC
-             PERFORM ENCABEZADO THRU ENCABEZADO-F
-           END-IF.
-
-           COMPUTE X = X + 1
-           COMPUTE F = F + 1
-
-           MOVE T-CODIGO(I)   TO D1-CODIGO   
-           MOVE T-APELLIDO(I) TO D1-APELLIDO
-           MOVE T-NOMBRE(I)   TO D1-NOMBRE   
-
-           DISPLAY DETALLE-01 LINE X POSITION 1.
-	   
-           IF (F = C) OR (I = J)
-             IF I < J
-               MOVE 0 TO F
-               MOVE 4 TO X
-               ACCEPT SINO LINE X POSITION 1
-             ELSE
-               COMPUTE I = I + W-OCCURS
-             END-IF
-           END-IF.
-       MOS-99. EXIT.
-
-       ENCABEZADO.
-           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 3 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
-           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 8 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
-       ENCABEZADO-F. EXIT.
-
-       ERRORES.
-           DISPLAY M-ERROR LINE 24 POSITION 1.
-           ACCEPT SINO LINE 24 POSITION 80.
-           INITIALIZE M-ERROR
-           DISPLAY M-ERROR LINE 24 POSITION 1.
-       ERRORES-F. EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-45.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 45
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-ASCALU.CPY".
+       COPY "S-PARAM.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-ASCALU.CPY".
+       COPY "F-PARAM.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 TITULO-01.
+          03 PIC X(03) VALUE "COD".
+          03 PIC X.
+          03 PIC X(20) VALUE "APELLIDO".
+          03 PIC X.
+          03 PIC X(20) VALUE "NOMBRE".
+          03 PIC X.
+          03 PIC X(04) VALUE "CURS".
+          03 PIC X.
+          03 PIC X(04) VALUE "PROV".
+
+       01 DETALLE-01.
+          03 D1-CODIGO   PIC 9(03).
+          03             PIC X.
+          03 D1-APELLIDO PIC X(20).
+          03             PIC X.
+          03 D1-NOMBRE   PIC X(20).
+          03             PIC X.
+          03 D1-CURSO    PIC 9(02).
+          03             PIC X.
+          03 D1-PROV     PIC 9(02).
+
+       COPY "L-P11.CPY".
+
+       01 UBICACIONFILA PIC 999 VALUE 7.
+       01 FILA          PIC 999 VALUE 0.
+       01 CANTPEDIDA    PIC 99.
+
+       01 W-TITULO-ENC PIC X(60).
+       01 M-ERROR      PIC X(60).
+       01 ST-ASCALU    PIC XX.
+       01 ST-PARAMETROS PIC XX.
+
+       01 W-TIPOFILTRO      PIC X.
+       01 W-APELLIDOFILTRO  PIC X(20).
+       01 W-CODDESDE        PIC 9(03).
+       01 W-CODHASTA        PIC 9(03).
+       01 W-INCLUIR         PIC X.
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "CONSULTA DE ALUMNOS A IMPORTAR" TO W-TITULO-ENC.
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           PERFORM 100-FILTRO-00 THRU 100-FILTRO-99.
+           PERFORM 100-LEECANTPEDIDA-00 THRU 100-LEECANTPEDIDA-99.
+           DISPLAY "INGRESE CANTIDAD REGISTROS:" LINE 5 POSITION 1.
+           ACCEPT CANTPEDIDA LINE 5 POSITION 30 PROMPT UPDATE.
+           OPEN INPUT ASCALU.
+           MOVE 6 TO UBICACIONFILA.
+           PERFORM 400-MUESTRA-10 THRU 400-MUESTRA-99.
+           CLOSE ASCALU.
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       100-FILTRO-00.
+           DISPLAY "FILTRAR POR (A)PELLIDO, (C)ODIGO O (N)INGUNO:"
+                      LINE 4 POSITION 1.
+           ACCEPT W-TIPOFILTRO LINE 4 POSITION 48.
+           IF (W-TIPOFILTRO NOT = "A") AND (W-TIPOFILTRO NOT = "C")
+                                       AND (W-TIPOFILTRO NOT = "N")
+              GO TO 100-FILTRO-00
+           END-IF.
+           IF W-TIPOFILTRO = "A"
+              DISPLAY "APELLIDO A BUSCAR:" LINE 5 POSITION 1
+              ACCEPT W-APELLIDOFILTRO LINE 5 POSITION 20 PROMPT
+           END-IF.
+           IF W-TIPOFILTRO = "C"
+              DISPLAY "CODIGO DESDE:" LINE 5 POSITION 1
+              ACCEPT W-CODDESDE LINE 5 POSITION 15 PROMPT
+              DISPLAY "HASTA:" LINE 5 POSITION 20
+              ACCEPT W-CODHASTA LINE 5 POSITION 27 PROMPT
+           END-IF.
+       100-FILTRO-99. EXIT.
+
+       100-INCLUYE-00.
+           MOVE "S" TO W-INCLUIR.
+           IF W-TIPOFILTRO = "A"
+              IF R-APELLIDO(2:20) NOT = W-APELLIDOFILTRO
+                 MOVE "N" TO W-INCLUIR
+              END-IF
+           END-IF.
+           IF W-TIPOFILTRO = "C"
+              IF (R-CODIGO < W-CODDESDE) OR (R-CODIGO > W-CODHASTA)
+                 MOVE "N" TO W-INCLUIR
+              END-IF
+           END-IF.
+       100-INCLUYE-99. EXIT.
+
+      *  CARGA LA CANTIDAD DE REGISTROS POR PANTALLA CONFIGURADA
+      *  EN PARAM.DAT (PROG-54). SI NO EXISTE, USA 15 POR DEFECTO.
+       100-LEECANTPEDIDA-00.
+           MOVE 15 TO CANTPEDIDA
+           OPEN INPUT PARAMETROS
+           IF ST-PARAMETROS = "00"
+              READ PARAMETROS
+                 NOT AT END
+                    MOVE PAR-CANTPEDIDA TO CANTPEDIDA
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       100-LEECANTPEDIDA-99. EXIT.
+
+       400-MUESTRA-10.
+           READ ASCALU NEXT AT END
+                GO TO 400-MUESTRA-99
+           END-READ.
+
+           PERFORM 100-INCLUYE-00 THRU 100-INCLUYE-99.
+           IF W-INCLUIR = "N"
+              GO TO 400-MUESTRA-10
+           END-IF.
+
+           IF FILA = 0
+             DISPLAY " " ERASE
+             MOVE "CONSULTA DE ALUMNOS A IMPORTAR" TO W-TITULO-ENC
+             PERFORM ENCABEZADO THRU ENCABEZADO-F
+             PERFORM COLUMNAS THRU COLUMNAS-F
+           END-IF.
+
+           COMPUTE UBICACIONFILA = UBICACIONFILA + 1
+           COMPUTE FILA = FILA + 1
+
+           MOVE R-CODIGO           TO D1-CODIGO
+           MOVE R-APELLIDO(2:20)   TO D1-APELLIDO
+           MOVE R-NOMBRE(2:20)     TO D1-NOMBRE
+           MOVE R-CODIGO-CURSO     TO D1-CURSO
+           MOVE R-CODIGO-PROVINCIA TO D1-PROV
+
+           DISPLAY DETALLE-01 LINE UBICACIONFILA POSITION 1.
+
+           IF FILA = CANTPEDIDA
+              MOVE 0 TO FILA
+              MOVE 6 TO UBICACIONFILA
+              ACCEPT SINO LINE 24 POSITION 1
+           END-IF.
+           GO TO 400-MUESTRA-10.
+       400-MUESTRA-99. EXIT.
+
+       COLUMNAS.
+           DISPLAY TITULO-01 LINE 5 POSITION 1.
+       COLUMNAS-F. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
+
