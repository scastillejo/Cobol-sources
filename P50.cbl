@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-50.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 50
+      *  IMPRESION DE CERTIFICADOS DE FINALIZACION
+      *  DE CURSO
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-CURSO.CPY".
+       COPY "S-ALUMNO.CPY".
+       COPY "S-CERTIF.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-CURSO.CPY".
+       COPY "F-ALUMNO.CPY".
+       COPY "F-CERTIF.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 LINEA-CERT-01.
+          03 PIC X(37) VALUE "CERTIFICADO DE FINALIZACION DE CURSO".
+       01 LINEA-CERT-02.
+          03 PIC X(41) VALUE "POR MEDIO DEL PRESENTE SE CERTIFICA QUE:".
+       01 LINEA-CERT-03.
+          03 LC-APELLIDO PIC X(20).
+          03             PIC X.
+          03 LC-NOMBRE   PIC X(20).
+       01 LINEA-CERT-04.
+          03 PIC X(13) VALUE "HA COMPLETADO".
+          03             PIC X.
+          03 PIC X(10) VALUE "EL CURSO: ".
+          03 LC-DESCCURSO PIC X(30).
+       01 LINEA-CERT-05.
+          03 PIC X(17) VALUE "FECHA DE EMISION:".
+          03             PIC X.
+          03 LC-FECHA    PIC X(10).
+       01 LINEA-CERT-06.
+          03 PIC X(45) VALUE
+             "-------------------------------------------".
+
+       COPY "L-P11.CPY".
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 M-ERROR        PIC X(60).
+       01 ST-CURSOS      PIC XX.
+       01 ST-ALUMNOS     PIC XX.
+       01 ST-CERTIFIC    PIC XX.
+       01 W-CODCURSO     PIC 9(02).
+       01 W-TOTALCERT    PIC 9(04).
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 35
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "CERTIFICADOS DE FINALIZACION DE CURSO" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN INPUT CURSOS.
+           DISPLAY "CODIGO DE CURSO:" LINE 5 POSITION 1.
+           ACCEPT W-CODCURSO LINE 5 POSITION 18.
+           MOVE W-CODCURSO TO CUR-CODIGO
+           READ CURSOS KEY IS CUR-CODIGO
+              INVALID KEY
+                 MOVE "EL CURSO NO EXISTE." TO M-ERROR
+                 PERFORM ERRORES THRU ERRORES-F
+                 CLOSE CURSOS
+                 GO TO FINAL-F
+           END-READ.
+           CLOSE CURSOS.
+           OPEN INPUT ALUMNOS.
+           OPEN OUTPUT CERTIFIC.
+           MOVE 0 TO W-TOTALCERT.
+           PERFORM 100-CERTIFICA-00 THRU 100-CERTIFICA-99.
+           CLOSE ALUMNOS.
+           CLOSE CERTIFIC.
+           DISPLAY " " ERASE.
+           DISPLAY "CERTIFICADOS EMITIDOS:" LINE 10 POSITION 1.
+           DISPLAY W-TOTALCERT              LINE 10 POSITION 25.
+           DISPLAY "COPIA DE IMPRESION EN CERTIFIC.DAT" LINE 11
+                      POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       100-CERTIFICA-00.
+           MOVE W-CODCURSO TO ALU-CODIGO-CURSO
+           START ALUMNOS KEY IS EQUAL ALU-CODIGO-CURSO
+              INVALID KEY
+                 GO TO 100-CERTIFICA-99
+           END-START.
+       100-CERTIFICA-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-CERTIFICA-99
+           END-READ.
+           IF ALU-CODIGO-CURSO NOT = W-CODCURSO
+              GO TO 100-CERTIFICA-99
+           END-IF.
+
+           MOVE ALU-APELLIDO       TO LC-APELLIDO
+           MOVE ALU-NOMBRE         TO LC-NOMBRE
+           MOVE CUR-DESCRIPCION    TO LC-DESCCURSO
+           INITIALIZE W1-DATOS
+           MOVE 4 TO W1-OPCION
+           CALL "P11" USING W1-DATOS
+           CANCEL "P11"
+           MOVE W1-DESCRIPCION(1:10) TO LC-FECHA.
+
+           DISPLAY " " ERASE
+           DISPLAY LINEA-CERT-01 LINE 5  POSITION 1
+           DISPLAY LINEA-CERT-02 LINE 7  POSITION 1
+           DISPLAY LINEA-CERT-03 LINE 9  POSITION 1
+           DISPLAY LINEA-CERT-04 LINE 10 POSITION 1
+           DISPLAY LINEA-CERT-05 LINE 12 POSITION 1
+           DISPLAY LINEA-CERT-06 LINE 14 POSITION 1.
+
+           MOVE LINEA-CERT-01 TO REG-CERTIFIC
+           WRITE REG-CERTIFIC.
+           MOVE LINEA-CERT-02 TO REG-CERTIFIC
+           WRITE REG-CERTIFIC.
+           MOVE LINEA-CERT-03 TO REG-CERTIFIC
+           WRITE REG-CERTIFIC.
+           MOVE LINEA-CERT-04 TO REG-CERTIFIC
+           WRITE REG-CERTIFIC.
+           MOVE LINEA-CERT-05 TO REG-CERTIFIC
+           WRITE REG-CERTIFIC.
+           MOVE LINEA-CERT-06 TO REG-CERTIFIC
+           WRITE REG-CERTIFIC.
+
+           ADD 1 TO W-TOTALCERT.
+           ACCEPT SINO LINE 24 POSITION 1.
+           GO TO 100-CERTIFICA-10.
+       100-CERTIFICA-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
