@@ -0,0 +1,4 @@
+       FD  CHECKALU
+           LABEL RECORD IS STANDARD.
+       01  REG-CHECKALU.
+           03 CHK-CANTIDAD PIC 9(05).
