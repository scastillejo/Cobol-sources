@@ -0,0 +1,3 @@
+           SELECT LOGACCESO ASSIGN TO "LOGACC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-LOGACCESO.
