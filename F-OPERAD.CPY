@@ -0,0 +1,9 @@
+       FD  OPERADORES
+           LABEL RECORD IS STANDARD.
+       01  REG-OPERADOR.
+           03 OPE-CODIGO      PIC X(08).
+           03 OPE-CLAVE       PIC X(08).
+           03 OPE-NOMBRE      PIC X(30).
+           03 OPE-NIVEL       PIC X(01).
+               88 OPE-SUPERVISOR VALUE "S".
+               88 OPE-JUNIOR     VALUE "J".
