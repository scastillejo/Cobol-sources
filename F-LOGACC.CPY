@@ -0,0 +1,8 @@
+       FD  LOGACCESO
+           LABEL RECORD IS STANDARD.
+       01  REG-LOGACCESO.
+           03 LA-FECHA        PIC X(10).
+           03 LA-HORA         PIC X(08).
+           03 LA-OPERADOR     PIC X(08).
+           03 LA-OPCION       PIC 9(02).
+           03 LA-DESCRIPCION  PIC X(30).
