@@ -0,0 +1,5 @@
+           SELECT OPERADORES ASSIGN TO "OPERAD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPE-CODIGO
+               FILE STATUS IS ST-OPERADORES.
