@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-53.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 53
+      *  EXTRACCION DE ETIQUETAS DE CORRESPONDENCIA
+      *  POR PROVINCIA O POR CURSO
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-PROVIN.CPY".
+       COPY "S-CURSO.CPY".
+       COPY "S-ALUMNO.CPY".
+       COPY "S-ETIQUE.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-PROVIN.CPY".
+       COPY "F-CURSO.CPY".
+       COPY "F-ALUMNO.CPY".
+       COPY "F-ETIQUE.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 LINEA-ETIQ-01.
+          03 LE-APELLIDO PIC X(20).
+          03             PIC X.
+          03 LE-NOMBRE   PIC X(20).
+       01 LINEA-ETIQ-02.
+          03 LE-DOMICILIO PIC X(30).
+       01 LINEA-ETIQ-03.
+          03 LE-PROVINCIA PIC X(30).
+       01 LINEA-ETIQ-04.
+          03 PIC X(01) VALUE SPACE.
+
+       COPY "L-P11.CPY".
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 M-ERROR        PIC X(60).
+       01 ST-PROVINCIAS  PIC XX.
+       01 ST-CURSOS      PIC XX.
+       01 ST-ALUMNOS     PIC XX.
+       01 ST-ETIQUETAS   PIC XX.
+       01 W-CRITERIO     PIC 9.
+       01 W-CODPROV      PIC 9(02).
+       01 W-CODCURSO     PIC 9(02).
+       01 W-TOTALETIQ    PIC 9(04).
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-PROVINCIAS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROVINCIAS.
+           DISPLAY "ERROR DE E/S EN PROVINCIAS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-PROVINCIAS LINE 23 POSITION 38
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 35
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "ETIQUETAS DE CORRESPONDENCIA" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN INPUT PROVINCIAS.
+           OPEN INPUT CURSOS.
+           DISPLAY "1-POR PROVINCIA  2-POR CURSO :" LINE 5 POSITION 1.
+           ACCEPT W-CRITERIO LINE 5 POSITION 32.
+           IF (W-CRITERIO NOT = 1) AND (W-CRITERIO NOT = 2)
+              MOVE "OPCION INVALIDA." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              GO TO FINAL-F
+           END-IF.
+           IF W-CRITERIO = 1
+              DISPLAY "CODIGO DE PROVINCIA:" LINE 6 POSITION 1
+              ACCEPT W-CODPROV LINE 6 POSITION 22
+              MOVE W-CODPROV TO PRO-CODIGO
+              READ PROVINCIAS KEY IS PRO-CODIGO
+                 INVALID KEY
+                    MOVE "LA PROVINCIA NO EXISTE." TO M-ERROR
+                    PERFORM ERRORES THRU ERRORES-F
+                    GO TO FINAL-F
+              END-READ
+           ELSE
+              DISPLAY "CODIGO DE CURSO:" LINE 6 POSITION 1
+              ACCEPT W-CODCURSO LINE 6 POSITION 18
+              MOVE W-CODCURSO TO CUR-CODIGO
+              READ CURSOS KEY IS CUR-CODIGO
+                 INVALID KEY
+                    MOVE "EL CURSO NO EXISTE." TO M-ERROR
+                    PERFORM ERRORES THRU ERRORES-F
+                    GO TO FINAL-F
+              END-READ
+           END-IF.
+           OPEN INPUT ALUMNOS.
+           OPEN OUTPUT ETIQUETAS.
+           MOVE 0 TO W-TOTALETIQ.
+           IF W-CRITERIO = 1
+              PERFORM 100-ETIQPROVINCIA-00 THRU 100-ETIQPROVINCIA-99
+           ELSE
+              PERFORM 100-ETIQCURSO-00 THRU 100-ETIQCURSO-99
+           END-IF.
+           CLOSE ALUMNOS.
+           CLOSE ETIQUETAS.
+           DISPLAY " " ERASE.
+           DISPLAY "ETIQUETAS GENERADAS:" LINE 10 POSITION 1.
+           DISPLAY W-TOTALETIQ            LINE 10 POSITION 22.
+           DISPLAY "EXTRACCION EN ETIQUETAS.DAT" LINE 11 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           CLOSE PROVINCIAS.
+           CLOSE CURSOS.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       100-ETIQPROVINCIA-00.
+           MOVE W-CODPROV TO ALU-CODIGO-PROVINCIA
+           START ALUMNOS KEY IS EQUAL ALU-CODIGO-PROVINCIA
+              INVALID KEY
+                 GO TO 100-ETIQPROVINCIA-99
+           END-START.
+       100-ETIQPROVINCIA-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-ETIQPROVINCIA-99
+           END-READ.
+           IF ALU-CODIGO-PROVINCIA NOT = W-CODPROV
+              GO TO 100-ETIQPROVINCIA-99
+           END-IF.
+           PERFORM 100-IMPRIMEETIQ-00 THRU 100-IMPRIMEETIQ-99
+           GO TO 100-ETIQPROVINCIA-10.
+       100-ETIQPROVINCIA-99. EXIT.
+
+       100-ETIQCURSO-00.
+           MOVE W-CODCURSO TO ALU-CODIGO-CURSO
+           START ALUMNOS KEY IS EQUAL ALU-CODIGO-CURSO
+              INVALID KEY
+                 GO TO 100-ETIQCURSO-99
+           END-START.
+       100-ETIQCURSO-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-ETIQCURSO-99
+           END-READ.
+           IF ALU-CODIGO-CURSO NOT = W-CODCURSO
+              GO TO 100-ETIQCURSO-99
+           END-IF.
+           PERFORM 100-IMPRIMEETIQ-00 THRU 100-IMPRIMEETIQ-99
+           GO TO 100-ETIQCURSO-10.
+       100-ETIQCURSO-99. EXIT.
+
+      *  ARMA E IMPRIME UNA ETIQUETA PARA EL ALUMNO EN CURSO.
+       100-IMPRIMEETIQ-00.
+           MOVE ALU-APELLIDO  TO LE-APELLIDO
+           MOVE ALU-NOMBRE    TO LE-NOMBRE
+           MOVE ALU-DOMICILIO TO LE-DOMICILIO
+           MOVE SPACES        TO LE-PROVINCIA
+           MOVE ALU-CODIGO-PROVINCIA TO PRO-CODIGO
+           READ PROVINCIAS KEY IS PRO-CODIGO
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE PRO-DESCRIPCION TO LE-PROVINCIA
+           END-READ.
+
+           MOVE LINEA-ETIQ-01 TO REG-ETIQUETAS
+           WRITE REG-ETIQUETAS.
+           MOVE LINEA-ETIQ-02 TO REG-ETIQUETAS
+           WRITE REG-ETIQUETAS.
+           MOVE LINEA-ETIQ-03 TO REG-ETIQUETAS
+           WRITE REG-ETIQUETAS.
+           MOVE LINEA-ETIQ-04 TO REG-ETIQUETAS
+           WRITE REG-ETIQUETAS.
+
+           ADD 1 TO W-TOTALETIQ.
+       100-IMPRIMEETIQ-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
