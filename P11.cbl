@@ -43,24 +43,45 @@
            03 MESNOMBRE PIC X(10).
            03 MESNUM    PIC 9(02).
 
+       01 TABLA-DIA.
+           03 PIC X(09) VALUE "SABADO   ".
+           03 PIC X(09) VALUE "DOMINGO  ".
+           03 PIC X(09) VALUE "LUNES    ".
+           03 PIC X(09) VALUE "MARTES   ".
+           03 PIC X(09) VALUE "MIERCOLES".
+           03 PIC X(09) VALUE "JUEVES   ".
+           03 PIC X(09) VALUE "VIERNES  ".
+       01 TABLA-DIA-R REDEFINES TABLA-DIA.
+           03 TAB-DIA OCCURS 7 TIMES PIC X(09).
+
+       01 Z-ANIO   PIC 9(04).
+       01 Z-MES    PIC 9(02).
+       01 Z-DIA    PIC 9(02).
+       01 Z-K      PIC 9(02).
+       01 Z-J      PIC 9(02).
+       01 Z-T1     PIC 9(04).
+       01 Z-T2     PIC 9(04).
+       01 Z-SUMA   PIC 9(06).
+       01 Z-H      PIC 9(01).
+
+       01 CICLOMES  PIC 9(02).
+       01 CICLOAAAA PIC 9(04).
+
        01 SINO PIC X(001).
-	   
+
        LINKAGE SECTION.
-       01 W1-DATOS.
-          03 W1-OPCION      PIC 9.
-          03 W1-DESCRIPCION PIC X(18).
-          03 W1-NUMERICO    PIC 9(08).
+       COPY "L-P11.CPY".
 
       ********************************************
        PROCEDURE DIVISION USING W1-DATOS.
       ********************************************
        INICIO.
-           IF W1-OPCION < 7
+           IF (W1-OPCION < 7) OR (W1-OPCION > 8)
               ACCEPT FECHASISTEMA FROM DATE
               IF W1-NUMERICO not = 0
                  MOVE W1-NUMERICO TO FECHAcompleta
               END-IF
-              IF (W1-OPCION = 1) OR (W1-OPCION = 2) 
+              IF (W1-OPCION = 1) OR (W1-OPCION = 2)
                  MOVE FECHASISTEMA TO W1-NUMERICO
                  IF W1-OPCION = 2
                    MOVE FECHACOMPLETA TO W1-NUMERICO
@@ -76,8 +97,8 @@
                     MOVE FECHASS TO W1-DESCRIPCION(7:2)
                     MOVE FECHAAA TO W1-DESCRIPCION(9:2)
                  END-IF
-              END-IF 
-              IF W1-OPCION > 4
+              END-IF
+              IF (W1-OPCION > 4) AND (W1-OPCION < 7)
                  MOVE FECHADD TO W1-DESCRIPCION(1:2)
                  MOVE " " TO W1-DESCRIPCION(3:1)
                  MOVE TAB-MES(FECHAMM) TO MESES
@@ -85,18 +106,38 @@
                     MOVE MESNOMBRE TO W1-DESCRIPCION(4:3)
                     MOVE FECHASS TO W1-DESCRIPCION(8:2)
                     MOVE FECHAAA TO W1-DESCRIPCION(10:2)
-                 ELSE 
+                 ELSE
                     MOVE MESNOMBRE TO W1-DESCRIPCION(4:MESNUM)
                     MOVE FECHASS TO W1-DESCRIPCION(MESNUM + 4:2)
                     MOVE FECHAAA TO W1-DESCRIPCION(MESNUM + 6:2)
                  END-IF
               END-IF
+              IF W1-OPCION = 9
+                 COMPUTE W1-NUMERICO = (FECHASS * 100) + FECHAAA
+              END-IF
+              IF W1-OPCION = 10
+                 PERFORM CALC-DIA THRU CALC-DIA-F
+                 MOVE TAB-DIA(Z-H + 1) TO W1-DESCRIPCION(1:9)
+                 MOVE " " TO W1-DESCRIPCION(10:1)
+                 MOVE FECHADD TO W1-DESCRIPCION(11:2)
+                 MOVE " DE " TO W1-DESCRIPCION(13:4)
+                 MOVE TAB-MES(FECHAMM) TO MESES
+                 MOVE MESNOMBRE TO W1-DESCRIPCION(17:MESNUM - 2)
+                 COMPUTE Z-T1 = 17 + MESNUM - 2
+                 MOVE " DE " TO W1-DESCRIPCION(Z-T1:4)
+                 COMPUTE Z-T1 = Z-T1 + 4
+                 COMPUTE W1-NUMERICO = (FECHASS * 100) + FECHAAA
+                 MOVE W1-NUMERICO TO W1-DESCRIPCION(Z-T1:4)
+              END-IF
+              IF W1-OPCION = 11
+                 PERFORM CALC-CICLO THRU CALC-CICLO-F
+              END-IF
            END-IF
-           IF W1-OPCION > 6 
+           IF (W1-OPCION = 7) OR (W1-OPCION = 8)
               ACCEPT HORASISTEMA FROM TIME
               IF W1-OPCION = 7
                  MOVE HORASISTEMA TO W1-NUMERICO
-              ELSE 
+              ELSE
                  MOVE HH TO W1-DESCRIPCION(1:2)
                  MOVE ":" TO W1-DESCRIPCION(3:1)
                  MOVE MM TO W1-DESCRIPCION(4:2)
@@ -107,3 +148,48 @@
          FINAL-F.
            EXIT PROGRAM.
            STOP RUN.
+
+      ********************************************
+      *  CALCULA EL DIA DE LA SEMANA DE FECHASISTEMA
+      *  MEDIANTE LA CONGRUENCIA DE ZELLER. DEVUELVE
+      *  Z-H: 0=SABADO 1=DOMINGO 2=LUNES 3=MARTES
+      *       4=MIERCOLES 5=JUEVES 6=VIERNES
+      ********************************************
+       CALC-DIA.
+           COMPUTE Z-ANIO = (FECHASS * 100) + FECHAAA
+           MOVE FECHAMM TO Z-MES
+           MOVE FECHADD TO Z-DIA
+           IF Z-MES < 3
+              COMPUTE Z-MES = Z-MES + 12
+              COMPUTE Z-ANIO = Z-ANIO - 1
+           END-IF
+           DIVIDE Z-ANIO BY 100 GIVING Z-J REMAINDER Z-K
+           COMPUTE Z-T1 = (13 * (Z-MES + 1)) / 5
+           COMPUTE Z-T2 = Z-K / 4
+           COMPUTE Z-SUMA = Z-DIA + Z-T1 + Z-K + Z-T2
+                             + (Z-J / 4) + (5 * Z-J)
+           DIVIDE Z-SUMA BY 7 GIVING Z-T1 REMAINDER Z-H.
+       CALC-DIA-F. EXIT.
+
+      ********************************************
+      *  CALCULA EL CICLO LECTIVO (ANIO DE COHORTE)
+      *  AL QUE PERTENECE UNA FECHA. EL OPERADOR
+      *  INDICA EL MES DE INICIO DEL CICLO EN LOS
+      *  PRIMEROS DOS BYTES DE W1-DESCRIPCION.
+      ********************************************
+       CALC-CICLO.
+           IF W1-DESCRIPCION(1:2) = SPACES
+              MOVE 1 TO CICLOMES
+           ELSE
+              MOVE W1-DESCRIPCION(1:2) TO CICLOMES
+           END-IF
+           IF CICLOMES = 0
+              MOVE 1 TO CICLOMES
+           END-IF
+           COMPUTE CICLOAAAA = (FECHASS * 100) + FECHAAA
+           IF FECHAMM < CICLOMES
+              COMPUTE CICLOAAAA = CICLOAAAA - 1
+           END-IF
+           INITIALIZE W1-DESCRIPCION
+           MOVE CICLOAAAA TO W1-NUMERICO.
+       CALC-CICLO-F. EXIT.
