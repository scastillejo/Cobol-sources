@@ -0,0 +1,3 @@
+           SELECT LISTADO ASSIGN TO "LISTADO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-LISTADO.
