@@ -0,0 +1,3 @@
+           SELECT HUERFANOS ASSIGN TO "HUERFANOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-HUERFANOS.
