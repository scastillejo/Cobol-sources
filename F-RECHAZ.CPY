@@ -0,0 +1,3 @@
+       FD  RECHAZOS
+           LABEL RECORD IS STANDARD.
+       01  REG-RECHAZOS PIC X(80).
