@@ -0,0 +1,14 @@
+       FD  HISTALU
+           LABEL RECORD IS STANDARD.
+       01  REG-HISTALU.
+           03 HA-FECHA        PIC X(10).
+           03 HA-HORA         PIC X(08).
+           03 HA-OPERADOR     PIC X(08).
+           03 HA-ACCION       PIC X(13).
+           03 HA-CODIGO       PIC 9(03).
+           03 HA-APELLIDO     PIC X(20).
+           03 HA-NOMBRE       PIC X(20).
+           03 HA-CURSO-ANT    PIC 9(02).
+           03 HA-PROV-ANT     PIC 9(02).
+           03 HA-CURSO-NUE    PIC 9(02).
+           03 HA-PROV-NUE     PIC 9(02).
