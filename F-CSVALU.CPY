@@ -0,0 +1,3 @@
+       FD  CSVALUM
+           LABEL RECORD IS STANDARD.
+       01  REG-CSVALUM      PIC X(150).
