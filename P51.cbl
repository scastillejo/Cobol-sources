@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-51.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 51
+      *  CIERRE DE CURSO
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-CURSO.CPY".
+       COPY "S-ALUMNO.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-CURSO.CPY".
+       COPY "F-ALUMNO.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "L-P11.CPY".
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 M-ERROR        PIC X(60).
+       01 ST-CURSOS      PIC XX.
+       01 ST-ALUMNOS     PIC XX.
+       01 W-CODCURSO     PIC 9(02).
+       01 W-CANTALUM     PIC 9(04).
+       01 CONF           PIC X.
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 35
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "CIERRE DE CURSO" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN I-O CURSOS.
+           OPEN INPUT ALUMNOS.
+           DISPLAY "CODIGO DE CURSO A CERRAR:" LINE 5 POSITION 1.
+           ACCEPT W-CODCURSO LINE 5 POSITION 27.
+           MOVE W-CODCURSO TO CUR-CODIGO
+           READ CURSOS KEY IS CUR-CODIGO
+              INVALID KEY
+                 MOVE "EL CURSO NO EXISTE." TO M-ERROR
+                 PERFORM ERRORES THRU ERRORES-F
+                 GO TO FINAL-F
+           END-READ.
+           IF CUR-CERRADO
+              MOVE "EL CURSO YA SE ENCUENTRA CERRADO." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              GO TO FINAL-F
+           END-IF.
+
+           DISPLAY CUR-DESCRIPCION LINE 6 POSITION 1.
+           PERFORM 100-CUENTACURSO-00 THRU 100-CUENTACURSO-99.
+           DISPLAY "ALUMNOS INSCRIPTOS EN EL CURSO:" LINE 7
+                      POSITION 1.
+           DISPLAY W-CANTALUM                         LINE 7
+                      POSITION 33.
+           DISPLAY "CONFIRMA EL CIERRE DEL CURSO? (S/N):" LINE 9
+                      POSITION 1.
+           ACCEPT CONF LINE 9 POSITION 38.
+           IF CONF NOT = "S"
+              MOVE "CIERRE CANCELADO." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              GO TO FINAL-F
+           END-IF.
+
+           MOVE "C" TO CUR-ESTADO
+           REWRITE REG-CURSOS
+              INVALID KEY
+                 MOVE "NO SE PUDO CERRAR EL CURSO." TO M-ERROR
+              NOT INVALID KEY
+                 MOVE "CURSO CERRADO CORRECTAMENTE." TO M-ERROR
+           END-REWRITE.
+           PERFORM ERRORES THRU ERRORES-F.
+       FINAL-F.
+           CLOSE CURSOS.
+           CLOSE ALUMNOS.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       100-CUENTACURSO-00.
+           MOVE 0 TO W-CANTALUM
+           MOVE CUR-CODIGO TO ALU-CODIGO-CURSO
+           START ALUMNOS KEY IS NOT LESS ALU-CODIGO-CURSO
+              INVALID KEY
+                 GO TO 100-CUENTACURSO-99
+           END-START.
+       100-CUENTACURSO-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-CUENTACURSO-99
+           END-READ.
+           IF ALU-CODIGO-CURSO NOT = CUR-CODIGO
+              GO TO 100-CUENTACURSO-99
+           END-IF.
+           ADD 1 TO W-CANTALUM.
+           GO TO 100-CUENTACURSO-10.
+       100-CUENTACURSO-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
