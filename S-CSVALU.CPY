@@ -0,0 +1,3 @@
+           SELECT CSVALUM ASSIGN TO "ALUMNOS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-CSVALUM.
