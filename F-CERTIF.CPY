@@ -0,0 +1,3 @@
+       FD  CERTIFIC
+           LABEL RECORD IS STANDARD.
+       01  REG-CERTIFIC     PIC X(80).
