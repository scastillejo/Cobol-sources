@@ -1,495 +1,898 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG-42.
-       AUTHOR. NESTOR AMICO.
-      ********************************************
-      *  PROGRAMA NRO 42
-      ********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "S-ALUMNO.CPY".
-       COPY "S-PROVIN.CPY".
-       COPY "S-CURSO.CPY".
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "F-ALUMNO.CPY".
-       COPY "F-PROVIN.CPY".
-       COPY "F-CURSO.CPY".
-	   
-       WORKING-STORAGE SECTION.
-
-       01 TITULO-01.
-          03 PIC X(03) VALUE "COD".
-          03 PIC X. 
-          03 PIC X(20) VALUE "APELLIDO".
-          03 PIC X. 
-          03 PIC X(20) VALUE "NOMBRE".
-          03 PIC X. 		  
-          03 PIC X(04) VALUE "CURS".
-          03 PIC X. 		  
-          03 PIC X(04) VALUE "PROV".		  
-
-       01 DETALLE-01.
-          03 D1-CODIGO   PIC 9(03).
-          03             PIC X. 
-          03 D1-APELLIDO PIC X(20).
-          03             PIC X. 		  
-          03 D1-NOMBRE   PIC X(20).
-          03             PIC X. 
-          03 D1-CURSO    PIC X(04).
-          03             PIC X. 
-          03 D1-PROV     PIC X(04).		  
-
-       01 W-DATOS.
-          03 CODIGO   PIC 9(03).
-          03 APELLIDO PIC X(20).		  
-          03 NOMBRE   PIC X(20).
-          03 CURSO    PIC 9(02).
-          03 PROV     PIC 9(02).		  
-		  
-       01 W1-DATOS.
-          03 W1-OPCION      PIC 9.
-          03 W1-DESCRIPCION PIC X(18).
-          03 W1-NUMERICO    PIC 9(08).
-	   
-       01 UBICACIONFILA PIC 999 VALUE 7.
-       01 FILA          PIC 999 VALUE 0.
-       01 CANTPEDIDA    PIC 99.
-
-       01 W-TITULO-ENC  PIC X(60).
-       01 OPCION        PIC 99.
-       01 M-ERROR       PIC X(60).
-       01 ST-ALUMNOS    PIC XX.
-       01 ST-PROVINCIAS PIC XX.
-       01 ST-CURSOS     PIC XX.
-       01 EXISTE        PIC X.
-       01 DESCPROV      PIC X(30).
-       01 DESCCURSO     PIC X(30).
-       01 ABRVPROV      PIC X(04).
-       01 ABRVCURSO     PIC X(04).
-       01 CONF          PIC X.
-	   
-       01 SINO PIC X(001).
-      ********************************************
-       PROCEDURE DIVISION.         
-      ********************************************
-       DECLARATIVES.
-       DECLA SECTION.
-       USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS
-                                             PROVINCIAS
-                                             CURSOS.
-       END DECLARATIVES.
-
-       UNION SECTION.
-       INICIO-1.
-           OPEN I-O ALUMNOS.
-		   
-           IF ST-ALUMNOS = "35"
-             OPEN OUTPUT ALUMNOS
-             CLOSE ALUMNOS
-             OPEN I-O ALUMNOS
-           END-IF.  
-
-           OPEN INPUT CURSOS.
-           IF ST-CURSOS = "35"
-             MOVE "CARGAR PRIMERO LOS CURSOS" TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO FINAL-F
-           END-IF.  
-           CLOSE CURSOS.
-
-           OPEN INPUT PROVINCIAS.
-           IF ST-CURSOS = "35"
-             MOVE "CARGAR PRIMERO LAS PROVINCIAS" TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO FINAL-F
-           END-IF.  
-           CLOSE PROVINCIAS.
-
-       INICIO.
-           DISPLAY " " ERASE 
-           MOVE "CARGA DE ALUMNOS" TO W-TITULO-ENC.
-           PERFORM ENCABEZADO THRU ENCABEZADO-F.
-           PERFORM PANTALLAINICIO THRU PANTALLAINICIO-F.
-           ACCEPT OPCION LINE 12 POSITION 10.
-
-           IF OPCION = 1
-              PERFORM 100-ALTA-00 THRU 100-ALTA-99
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 2
-              PERFORM 200-BAJA-00 THRU 200-BAJA-99
-              GO TO INICIO
-           END-IF. 
-           IF OPCION = 3
-              PERFORM 300-MODIFICACION-00 THRU 300-MODIFICACION-99
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 4
-              INITIALIZE FILA UBICACIONFILA
-              PERFORM 400-CONSULTA-00 THRU 400-CONSULTA-99  
-              ACCEPT SINO LINE UBICACIONFILA POSITION 1    
-              GO TO INICIO
-           END-IF.
-           IF OPCION = 9
-              GO TO FINAL-F 
-           END-IF.		   
-
-           ACCEPT SINO LINE 24 POSITION 80.
-       FINAL-F.
-           CLOSE ALUMNOS.
-           EXIT PROGRAM.
-           STOP RUN.
-
-       100-LEO-00.
-           READ ALUMNOS KEY IS ALU-CODIGO
-              INVALID KEY
-                MOVE "N" TO EXISTE
-              NOT INVALID KEY
-                MOVE "S" TO EXISTE
-           END-READ.
-       100-LEO-99. EXIT.
-
-       100-LEOPROVINCIAS-00.
-           OPEN I-O PROVINCIAS.
-           READ PROVINCIAS KEY IS PRO-CODIGO
-              INVALID KEY
-                MOVE "N" TO EXISTE
-              NOT INVALID KEY
-                MOVE "S" TO EXISTE
-                MOVE PRO-DESCRIPCION TO DESCPROV
-                MOVE PRO-ABREVIATURA TO ABRVPROV
-           END-READ.
-           CLOSE PROVINCIAS.
-       100-LEOPROVINCIAS-99. EXIT.
-
-       100-LEOCURSOS-00.
-           OPEN I-O CURSOS.
-           READ CURSOS KEY IS CUR-CODIGO
-              INVALID KEY
-                MOVE "N" TO EXISTE
-              NOT INVALID KEY
-                MOVE "S" TO EXISTE
-                MOVE CUR-DESCRIPCION TO DESCCURSO
-                MOVE CUR-ABREVIATURA TO ABRVCURSO
-           END-READ.
-           CLOSE CURSOS.
-       100-LEOCURSOS-99. EXIT.
-	   
-       100-ALTA-00.
-           DISPLAY " " ERASE
-           MOVE "ALTA DE ALUMNOS" TO W-TITULO-ENC
-           PERFORM ENCABEZADO THRU ENCABEZADO-F
-           PERFORM PANTALLA THRU PANTALLA-F.
-       100-ALTA-10.
-           ACCEPT CODIGO LINE 5 POSITION 13 PROMPT.
-           IF CODIGO = 0
-              GO TO 100-ALTA-99
-           END-IF.
-           MOVE CODIGO TO ALU-CODIGO
-           PERFORM 100-LEO-00 THRU 100-LEO-99
-           IF EXISTE = "S"
-             MOVE "EL CODIGO YA EXISTE." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 100-ALTA-10
-           END-IF.
-       100-ALTA-20.
-           ACCEPT APELLIDO LINE 6 POSITION 13 PROMPT.
-           IF APELLIDO = SPACES
-             MOVE "EL APELLIDO NO PUEDE SER NULO." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 100-ALTA-20
-           END-IF.
-       100-ALTA-30.
-           ACCEPT NOMBRE LINE 7 POSITION 13 PROMPT.
-           IF NOMBRE = SPACES
-             MOVE "EL NOMBRE NO PUEDE SER NULO." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 100-ALTA-30
-           END-IF.
-       100-ALTA-35.
-           ACCEPT CURSO LINE 8 POSITION 13 PROMPT.
-           IF CURSO = SPACES
-             MOVE "EL CURSO NO PUEDE SER NULO." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 100-ALTA-35
-           END-IF.
-           MOVE CURSO TO CUR-CODIGO
-           PERFORM 100-LEOCURSOS-00 THRU 100-LEOCURSOS-99
-           IF EXISTE = "N"
-             MOVE "EL CURSO NO EXISTE." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 100-ALTA-35
-           END-IF.		   
-           IF EXISTE = "S"
-             DISPLAY DESCCURSO LINE 8 POSITION 20
-           END-IF.
-       100-ALTA-36.
-           ACCEPT PROV LINE 9 POSITION 13 PROMPT.
-           IF PROV = SPACES
-             MOVE "LA PROVINCIA NO PUEDE SER NULA." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 100-ALTA-36
-           END-IF.	
-           MOVE PROV TO PRO-CODIGO
-           PERFORM 100-LEOPROVINCIAS-00 THRU 100-LEOPROVINCIAS-99
-           IF EXISTE = "N"
-             MOVE "LA PROVINCIA NO EXISTE." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 100-ALTA-36
-           END-IF.		   
-           IF EXISTE = "S"
-             DISPLAY DESCPROV LINE 9 POSITION 20
-           END-IF.	
-       100-ALTA-50.   
-           ACCEPT CONF LINE 11 POSITION 18.
-           IF (CONF = "S") OR (CONF = "N")
-               IF CONF = "S"
-                  MOVE W-DATOS TO REG-ALUMNO
-                  WRITE REG-ALUMNO
-                     INVALID KEY
-                        MOVE "NO SE GRABO" TO M-ERROR
-                     NOT INVALID KEY
-                        MOVE "DATOS INGRESADOS" TO M-ERROR
-                  END-WRITE
-                  PERFORM ERRORES THRU ERRORES-F
-                  GO TO 100-ALTA-00
-               ELSE
-                  GO TO 100-ALTA-10
-               END-IF
-           ELSE
-             GO TO 100-ALTA-50             
-           END-IF. 
-       100-ALTA-99. EXIT.		   
-
-       200-BAJA-00.
-           DISPLAY " " ERASE
-           MOVE "BAJA DE ALUMNOS" TO W-TITULO-ENC
-           PERFORM ENCABEZADO THRU ENCABEZADO-F
-           PERFORM PANTALLA THRU PANTALLA-F.
-       200-BAJA-10.
-           ACCEPT CODIGO LINE 5 POSITION 13 PROMPT.
-           IF CODIGO = 0
-              GO TO 200-BAJA-99
-           END-IF.
-           MOVE CODIGO TO ALU-CODIGO
-           PERFORM 100-LEO-00 THRU 100-LEO-99
-           IF EXISTE = "N"
-             MOVE "EL CODIGO NO EXISTE." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 200-BAJA-10
-           END-IF.
-       200-BAJA-20.
-           MOVE REG-ALUMNO TO W-DATOS
-           DISPLAY APELLIDO LINE 6 POSITION 13
-           DISPLAY NOMBRE   LINE 7 POSITION 13
-           DISPLAY CURSO    LINE 8 POSITION 13.
-           DISPLAY PROV     LINE 9 POSITION 13.		   
-       200-BAJA-50.   
-           ACCEPT CONF LINE 11 POSITION 18.
-           IF (CONF = "S") OR (CONF = "N")
-               IF CONF = "S"
-                  MOVE W-DATOS TO REG-ALUMNO
-                  DELETE ALUMNOS
-                     INVALID KEY
-                        MOVE "NO SE BORRO" TO M-ERROR
-                     NOT INVALID KEY
-                        MOVE "BORRADO EXITOSO" TO M-ERROR
-                  END-DELETE
-                  PERFORM ERRORES THRU ERRORES-F
-                  GO TO 200-BAJA-00
-               ELSE
-                  GO TO 200-BAJA-10
-               END-IF
-           ELSE
-             GO TO 200-BAJA-50             
-           END-IF. 
-       200-BAJA-99. EXIT.                  
-
-       300-MODIFICACION-00.
-           DISPLAY " " ERASE
-           MOVE "MODIFICACION DE ALUMNOS" TO W-TITULO-ENC
-           PERFORM ENCABEZADO THRU ENCABEZADO-F
-           PERFORM PANTALLA THRU PANTALLA-F.
-       300-MODIFICACION-10.
-           ACCEPT CODIGO LINE 5 POSITION 13 PROMPT.
-           IF CODIGO = 0
-              GO TO 300-MODIFICACION-99
-           END-IF.
-           MOVE CODIGO TO ALU-CODIGO
-           PERFORM 100-LEO-00 THRU 100-LEO-99
-           IF EXISTE = "N"
-             MOVE "EL CODIGO NO EXISTE." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 300-MODIFICACION-10
-           END-IF.
-       300-MODIFICACION-15.
-           MOVE REG-ALUMNO TO W-DATOS
-           DISPLAY APELLIDO LINE 6 POSITION 13
-           DISPLAY NOMBRE   LINE 7 POSITION 13
-           DISPLAY CURSO    LINE 8 POSITION 13.
-           DISPLAY PROV     LINE 9 POSITION 13.		   
-       300-MODIFICACION-20.
-           ACCEPT APELLIDO LINE 6 POSITION 13 PROMPT UPDATE.
-           IF APELLIDO = SPACES
-             MOVE "EL APELLIDO NO PUEDE SER NULO." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 300-MODIFICACION-20
-           END-IF.
-       300-MODIFICACION-30.
-           ACCEPT NOMBRE LINE 7 POSITION 13 PROMPT UPDATE.
-           IF NOMBRE = SPACES
-             MOVE "EL NOMBRE NO PUEDE SER NULO." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 300-MODIFICACION-30
-           END-IF.
-       300-MODIFICACION-40.
-           ACCEPT CURSO LINE 8 POSITION 13 PROMPT UPDATE.
-           IF CURSO = SPACES
-             MOVE "EL CURSO NO PUEDE SER NULO." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 300-MODIFICACION-40
-           END-IF.
-           MOVE CURSO TO CUR-CODIGO
-           PERFORM 100-LEOCURSOS-00 THRU 100-LEOCURSOS-99
-           IF EXISTE = "N"
-             MOVE "EL CURSO NO EXISTE." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 300-MODIFICACION-40
-           END-IF.		   
-           IF EXISTE = "S"
-             DISPLAY DESCCURSO LINE 8 POSITION 20
-           END-IF.		   
-       300-MODIFICACION-45.
-           ACCEPT PROV LINE 9 POSITION 13 PROMPT UPDATE.
-           IF PROV = SPACES
-             MOVE "LA PROVINCIA NO PUEDE SER NULA." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 300-MODIFICACION-45
-           END-IF.	
-           MOVE PROV TO PRO-CODIGO
-           PERFORM 100-LEOPROVINCIAS-00 THRU 100-LEOPROVINCIAS-99
-           IF EXISTE = "N"
-             MOVE "LA PROVINCIA NO EXISTE." TO M-ERROR
-             PERFORM ERRORES THRU ERRORES-F
-             GO TO 300-MODIFICACION-45
-           END-IF.		   
-           IF EXISTE = "S"
-             DISPLAY DESCPROV LINE 9 POSITION 20
-           END-IF.			   
-       300-MODIFICACION-50.   
-           ACCEPT CONF LINE 11 POSITION 18.
-           IF (CONF = "S") OR (CONF = "N")
-               IF CONF = "S"
-                  MOVE W-DATOS TO REG-ALUMNO
-                  REWRITE REG-ALUMNO
-                     INVALID KEY
-                        MOVE "NO SE MODIFICO" TO M-ERROR
-                     NOT INVALID KEY
-                        MOVE "DATOS MODIFICADOS" TO M-ERROR
-                  END-REWRITE
-                  PERFORM ERRORES THRU ERRORES-F
-                  GO TO 300-MODIFICACION-00
-               ELSE
-                  GO TO 300-MODIFICACION-10
-               END-IF
-           ELSE
-             GO TO 300-MODIFICACION-50             
-           END-IF. 
-       300-MODIFICACION-99. EXIT.                  
-
-       400-CONSULTA-00.
-           DISPLAY " " ERASE
-           MOVE "CONSULTA DE ALUMNOS" TO W-TITULO-ENC
-           PERFORM ENCABEZADO THRU ENCABEZADO-F.
-           DISPLAY "INGRESE CANTIDAD REGISTROS:" LINE 5 POSITION 1.
-           ACCEPT CANTPEDIDA LINE 5 POSITION 30 PROMPT.
-           CLOSE ALUMNOS        
-           OPEN INPUT ALUMNOS
-           MOVE 6 TO UBICACIONFILA.
-       400-CONSULTA-10.
-           READ ALUMNOS NEXT AT END
-                GO TO 400-CONSULTA-90
-           END-READ
-
-           IF FILA = 0
-             DISPLAY " " ERASE
-             MOVE "CONSULTA DE ALUMNOS" TO W-TITULO-ENC
-             PERFORM ENCABEZADO THRU ENCABEZADO-F
-             PERFORM COLUMNAS THRU COLUMNAS-F
-           END-IF.
-
-           COMPUTE UBICACIONFILA = UBICACIONFILA + 1
-           COMPUTE FILA = FILA + 1
-		   
-           MOVE ALU-CODIGO           TO D1-CODIGO   
-           MOVE ALU-APELLIDO         TO D1-NOMBRE
-           MOVE ALU-NOMBRE           TO D1-APELLIDO
-		   
-           MOVE ALU-CODIGO-CURSO TO CUR-CODIGO
-           PERFORM 100-LEOCURSOS-00 THRU 100-LEOCURSOS-99
-           MOVE ABRVCURSO TO D1-CURSO
-		   
-           MOVE ALU-CODIGO-PROVINCIA TO PRO-CODIGO
-           PERFORM 100-LEOPROVINCIAS-00 THRU 100-LEOPROVINCIAS-99
-           MOVE ABRVPROV TO D1-PROV
-
-           DISPLAY DETALLE-01 LINE UBICACIONFILA POSITION 1.
-
-           IF FILA = CANTPEDIDA
-              MOVE 0 TO FILA
-              MOVE 6 TO UBICACIONFILA
-              ACCEPT SINO LINE 24 POSITION 1
-           END-IF.
-           GO TO 400-CONSULTA-10.
-       400-CONSULTA-90.
-           CLOSE ALUMNOS.
-           OPEN I-O ALUMNOS.
-       400-CONSULTA-99. EXIT.   
-
-       ENCABEZADO.
-           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 3 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
-           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 8 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
-       ENCABEZADO-F. EXIT.
-
-       COLUMNAS.
-           DISPLAY TITULO-01 LINE 5 POSITION 1.
-       COLUMNAS-F. EXIT.
-
-       PANTALLAINICIO.
-           DISPLAY "1-ALTA         "   LINE 5  POSITION 1.
-           DISPLAY "2-BAJA         "   LINE 6  POSITION 1.
-           DISPLAY "3-MODIFICACION "   LINE 7  POSITION 1.
-           DISPLAY "4-CONSULTA     "   LINE 8  POSITION 1.
-           DISPLAY "9-SALIR        "   LINE 9  POSITION 1.
-           DISPLAY "OPCION:"           LINE 12 POSITION 1.
-       PANTALLAINICIO-F. EXIT.
-	   
-       PANTALLA.
-           DISPLAY "CODIGO    :"       LINE 5 POSITION 1.
-           DISPLAY "NOMBRE    :"       LINE 6 POSITION 1.		   
-           DISPLAY "APELLIDO  :"       LINE 7 POSITION 1.
-           DISPLAY "COD CURSO :"       LINE 8 POSITION 1.
-           DISPLAY "COD PROV. :"       LINE 9 POSITION 1.		   
-           DISPLAY "CONFIRMA? (S/N): " LINE 11 POSITION 1.
-       PANTALLA-F. EXIT.
-
-       ERRORES.
-           DISPLAY M-ERROR LINE 24 POSITION 1.
-           ACCEPT SINO LINE 24 POSITION 80.
-           INITIALIZE M-ERROR.
-           DISPLAY M-ERROR LINE 24 POSITION 1.
-       ERRORES-F. EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-42.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 42
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-ALUMNO.CPY".
+       COPY "S-PROVIN.CPY".
+       COPY "S-CURSO.CPY".
+       COPY "S-LISTADO.CPY".
+       COPY "S-HISTAL.CPY".
+       COPY "S-CSVALU.CPY".
+       COPY "S-PARAM.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-ALUMNO.CPY".
+       COPY "F-PROVIN.CPY".
+       COPY "F-CURSO.CPY".
+       COPY "F-LISTADO.CPY".
+       COPY "F-HISTAL.CPY".
+       COPY "F-CSVALU.CPY".
+       COPY "F-PARAM.CPY".
+	   
+       WORKING-STORAGE SECTION.
+
+       01 TITULO-01.
+          03 PIC X(03) VALUE "COD".
+          03 PIC X. 
+          03 PIC X(20) VALUE "APELLIDO".
+          03 PIC X. 
+          03 PIC X(20) VALUE "NOMBRE".
+          03 PIC X. 		  
+          03 PIC X(04) VALUE "CURS".
+          03 PIC X. 		  
+          03 PIC X(04) VALUE "PROV".		  
+
+       01 DETALLE-01.
+          03 D1-CODIGO   PIC 9(03).
+          03             PIC X. 
+          03 D1-APELLIDO PIC X(20).
+          03             PIC X. 		  
+          03 D1-NOMBRE   PIC X(20).
+          03             PIC X. 
+          03 D1-CURSO    PIC X(04).
+          03             PIC X. 
+          03 D1-PROV     PIC X(04).		  
+
+       01 W-DATOS.
+          03 CODIGO   PIC 9(03).
+          03 APELLIDO PIC X(20).		  
+          03 NOMBRE   PIC X(20).
+          03 CURSO    PIC 9(02).
+          03 PROV     PIC 9(02).
+          03 TELEFONO PIC X(15).
+          03 EMAIL    PIC X(30).
+          03 DOMICILIO PIC X(30).
+
+       COPY "L-P11.CPY".
+	   
+       01 UBICACIONFILA PIC 999 VALUE 7.
+       01 FILA          PIC 999 VALUE 0.
+       01 CANTPEDIDA    PIC 99.
+
+       01 W-TITULO-ENC  PIC X(60).
+       01 OPCION        PIC 99.
+       01 M-ERROR       PIC X(60).
+       01 ST-ALUMNOS    PIC XX.
+       01 ST-PROVINCIAS PIC XX.
+       01 ST-CURSOS     PIC XX.
+       01 ST-LISTADO    PIC XX.
+       01 GENLISTADO    PIC X.
+       01 EXISTE        PIC X.
+       01 DESCPROV      PIC X(30).
+       01 DESCCURSO     PIC X(30).
+       01 ABRVPROV      PIC X(04).
+       01 ABRVCURSO     PIC X(04).
+       01 CONF          PIC X.
+       01 BUSCAPELLIDO  PIC X(20).
+       01 W-CANTALUM    PIC 9(04).
+       01 ST-HISTALU    PIC XX.
+       01 W-ACCION      PIC X(13).
+       01 ST-CSVALUM    PIC XX.
+       01 W-TOTALCSV    PIC 9(05).
+       01 ST-PARAMETROS PIC XX.
+       01 W-FECHAALTA-ANT     PIC 9(08).
+       01 W-CURSO-ANT         PIC 9(02).
+       01 W-PROV-ANT          PIC 9(02).
+       01 W-CICLO-ANT         PIC 9(04).
+
+       01 TITULO-CSV.
+          03 PIC X(06) VALUE "CODIGO".
+          03 PIC X VALUE ",".
+          03 PIC X(20) VALUE "APELLIDO".
+          03 PIC X VALUE ",".
+          03 PIC X(20) VALUE "NOMBRE".
+          03 PIC X VALUE ",".
+          03 PIC X(04) VALUE "CURS".
+          03 PIC X VALUE ",".
+          03 PIC X(04) VALUE "PROV".
+          03 PIC X VALUE ",".
+          03 PIC X(15) VALUE "TELEFONO".
+          03 PIC X VALUE ",".
+          03 PIC X(30) VALUE "EMAIL".
+          03 PIC X VALUE ",".
+          03 PIC X(30) VALUE "DOMICILIO".
+          03 PIC X VALUE ",".
+          03 PIC X(08) VALUE "ALTA".
+
+       01 DET-CSV.
+          03 DC-CODIGO      PIC 9(03).
+          03                PIC X VALUE ",".
+          03 DC-APELLIDO    PIC X(20).
+          03                PIC X VALUE ",".
+          03 DC-NOMBRE      PIC X(20).
+          03                PIC X VALUE ",".
+          03 DC-CURSO       PIC X(04).
+          03                PIC X VALUE ",".
+          03 DC-PROV        PIC X(04).
+          03                PIC X VALUE ",".
+          03 DC-TELEFONO    PIC X(15).
+          03                PIC X VALUE ",".
+          03 DC-EMAIL       PIC X(30).
+          03                PIC X VALUE ",".
+          03 DC-DOMICILIO   PIC X(30).
+          03                PIC X VALUE ",".
+          03 DC-FECHAALTA   PIC 9(08).
+
+       01 SINO PIC X(001).
+
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      ********************************************
+       PROCEDURE DIVISION USING LK-OPERADOR.
+      ********************************************
+       DECLARATIVES.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 35
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-PROVINCIAS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROVINCIAS.
+           DISPLAY "ERROR DE E/S EN PROVINCIAS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-PROVINCIAS LINE 23 POSITION 38
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO-1.
+           OPEN I-O ALUMNOS.
+		   
+           IF ST-ALUMNOS = "35"
+             OPEN OUTPUT ALUMNOS
+             CLOSE ALUMNOS
+             OPEN I-O ALUMNOS
+           END-IF.  
+
+           OPEN INPUT CURSOS.
+           IF ST-CURSOS = "35"
+             MOVE "CARGAR PRIMERO LOS CURSOS" TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO FINAL-F
+           END-IF.  
+           CLOSE CURSOS.
+
+           OPEN INPUT PROVINCIAS.
+           IF ST-CURSOS = "35"
+             MOVE "CARGAR PRIMERO LAS PROVINCIAS" TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO FINAL-F
+           END-IF.  
+           CLOSE PROVINCIAS.
+
+       INICIO.
+           DISPLAY " " ERASE 
+           MOVE "CARGA DE ALUMNOS" TO W-TITULO-ENC.
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           PERFORM PANTALLAINICIO THRU PANTALLAINICIO-F.
+           ACCEPT OPCION LINE 12 POSITION 10.
+
+           IF OPCION = 1
+              PERFORM 100-ALTA-00 THRU 100-ALTA-99
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 2
+              PERFORM 200-BAJA-00 THRU 200-BAJA-99
+              GO TO INICIO
+           END-IF. 
+           IF OPCION = 3
+              PERFORM 300-MODIFICACION-00 THRU 300-MODIFICACION-99
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 4
+              INITIALIZE FILA UBICACIONFILA
+              PERFORM 400-CONSULTA-00 THRU 400-CONSULTA-99
+              ACCEPT SINO LINE UBICACIONFILA POSITION 1
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 5
+              PERFORM 500-EXPORTA-00 THRU 500-EXPORTA-99
+              GO TO INICIO
+           END-IF.
+           IF OPCION = 9
+              GO TO FINAL-F
+           END-IF.
+
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           CLOSE ALUMNOS.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       100-LEO-00.
+           READ ALUMNOS KEY IS ALU-CODIGO
+              INVALID KEY
+                MOVE "N" TO EXISTE
+              NOT INVALID KEY
+                MOVE "S" TO EXISTE
+           END-READ.
+       100-LEO-99. EXIT.
+
+       100-LEOBLOQUEO-00.
+           READ ALUMNOS WITH LOCK KEY IS ALU-CODIGO
+              INVALID KEY
+                MOVE "N" TO EXISTE
+              NOT INVALID KEY
+                MOVE "S" TO EXISTE
+           END-READ.
+       100-LEOBLOQUEO-99. EXIT.
+
+       100-LEOPROVINCIAS-00.
+           OPEN I-O PROVINCIAS.
+           READ PROVINCIAS KEY IS PRO-CODIGO
+              INVALID KEY
+                MOVE "N" TO EXISTE
+              NOT INVALID KEY
+                MOVE "S" TO EXISTE
+                MOVE PRO-DESCRIPCION TO DESCPROV
+                MOVE PRO-ABREVIATURA TO ABRVPROV
+           END-READ.
+           CLOSE PROVINCIAS.
+       100-LEOPROVINCIAS-99. EXIT.
+
+       100-LEOCURSOS-00.
+           OPEN I-O CURSOS.
+           READ CURSOS KEY IS CUR-CODIGO
+              INVALID KEY
+                MOVE "N" TO EXISTE
+              NOT INVALID KEY
+                MOVE "S" TO EXISTE
+                MOVE CUR-DESCRIPCION TO DESCCURSO
+                MOVE CUR-ABREVIATURA TO ABRVCURSO
+           END-READ.
+           CLOSE CURSOS.
+       100-LEOCURSOS-99. EXIT.
+
+      *  CARGA LA CANTIDAD DE REGISTROS POR PANTALLA CONFIGURADA
+      *  EN PARAM.DAT (PROG-54). SI NO EXISTE, USA 15 POR DEFECTO.
+       100-LEECANTPEDIDA-00.
+           MOVE 15 TO CANTPEDIDA
+           OPEN INPUT PARAMETROS
+           IF ST-PARAMETROS = "00"
+              READ PARAMETROS
+                 NOT AT END
+                    MOVE PAR-CANTPEDIDA TO CANTPEDIDA
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       100-LEECANTPEDIDA-99. EXIT.
+
+       100-HISTORIAL-00.
+           OPEN EXTEND HISTALU
+           IF ST-HISTALU = "35"
+              OPEN OUTPUT HISTALU
+           END-IF.
+           INITIALIZE W1-DATOS
+           MOVE 4 TO W1-OPCION
+           CALL "P11" USING W1-DATOS
+           CANCEL "P11"
+           MOVE W1-DESCRIPCION(1:10) TO HA-FECHA.
+           INITIALIZE W1-DATOS
+           MOVE 8 TO W1-OPCION
+           CALL "P11" USING W1-DATOS
+           CANCEL "P11"
+           MOVE W1-DESCRIPCION(1:8) TO HA-HORA.
+           MOVE LK-OPERADOR   TO HA-OPERADOR
+           MOVE W-ACCION      TO HA-ACCION
+           MOVE ALU-CODIGO    TO HA-CODIGO
+           MOVE ALU-APELLIDO  TO HA-APELLIDO
+           MOVE ALU-NOMBRE    TO HA-NOMBRE
+           IF W-ACCION = "ALTA"
+              MOVE ZERO TO HA-CURSO-ANT HA-PROV-ANT
+              MOVE ALU-CODIGO-CURSO     TO HA-CURSO-NUE
+              MOVE ALU-CODIGO-PROVINCIA TO HA-PROV-NUE
+           END-IF.
+           IF W-ACCION = "BAJA"
+              MOVE ALU-CODIGO-CURSO     TO HA-CURSO-ANT
+              MOVE ALU-CODIGO-PROVINCIA TO HA-PROV-ANT
+              MOVE ZERO TO HA-CURSO-NUE HA-PROV-NUE
+           END-IF.
+           IF W-ACCION = "MODIFICACION"
+              MOVE W-CURSO-ANT          TO HA-CURSO-ANT
+              MOVE W-PROV-ANT           TO HA-PROV-ANT
+              MOVE ALU-CODIGO-CURSO     TO HA-CURSO-NUE
+              MOVE ALU-CODIGO-PROVINCIA TO HA-PROV-NUE
+           END-IF.
+           WRITE REG-HISTALU
+           CLOSE HISTALU.
+       100-HISTORIAL-99. EXIT.
+
+       500-EXPORTA-00.
+           DISPLAY " " ERASE
+           MOVE "EXPORTACION DE ALUMNOS A CSV" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           CLOSE ALUMNOS
+           OPEN INPUT ALUMNOS
+           OPEN OUTPUT CSVALUM
+           MOVE TITULO-CSV TO REG-CSVALUM
+           WRITE REG-CSVALUM.
+           MOVE 0 TO W-TOTALCSV.
+       500-EXPORTA-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 500-EXPORTA-90
+           END-READ.
+
+           MOVE ALU-CODIGO-CURSO TO CUR-CODIGO
+           PERFORM 100-LEOCURSOS-00 THRU 100-LEOCURSOS-99
+           MOVE ABRVCURSO TO DC-CURSO
+
+           MOVE ALU-CODIGO-PROVINCIA TO PRO-CODIGO
+           PERFORM 100-LEOPROVINCIAS-00 THRU 100-LEOPROVINCIAS-99
+           MOVE ABRVPROV TO DC-PROV
+
+           MOVE ALU-CODIGO     TO DC-CODIGO
+           MOVE ALU-APELLIDO   TO DC-APELLIDO
+           MOVE ALU-NOMBRE     TO DC-NOMBRE
+           MOVE ALU-TELEFONO   TO DC-TELEFONO
+           MOVE ALU-EMAIL      TO DC-EMAIL
+           MOVE ALU-DOMICILIO  TO DC-DOMICILIO
+           MOVE ALU-FECHAALTA  TO DC-FECHAALTA
+
+           MOVE DET-CSV TO REG-CSVALUM
+           WRITE REG-CSVALUM.
+           ADD 1 TO W-TOTALCSV.
+           GO TO 500-EXPORTA-10.
+       500-EXPORTA-90.
+           CLOSE CSVALUM.
+           CLOSE ALUMNOS.
+           OPEN I-O ALUMNOS.
+           MOVE "ARCHIVO GENERADO EN ALUMNOS.CSV" TO M-ERROR
+           PERFORM ERRORES THRU ERRORES-F.
+       500-EXPORTA-99. EXIT.
+
+       100-CUENTACURSO-00.
+           MOVE 0 TO W-CANTALUM
+           MOVE CUR-CODIGO TO ALU-CODIGO-CURSO
+           START ALUMNOS KEY IS NOT LESS ALU-CODIGO-CURSO
+              INVALID KEY
+                 GO TO 100-CUENTACURSO-99
+           END-START.
+       100-CUENTACURSO-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-CUENTACURSO-99
+           END-READ.
+           IF ALU-CODIGO-CURSO NOT = CUR-CODIGO
+              GO TO 100-CUENTACURSO-99
+           END-IF.
+           ADD 1 TO W-CANTALUM.
+           GO TO 100-CUENTACURSO-10.
+       100-CUENTACURSO-99. EXIT.
+
+       100-BUSCAPELLIDO-00.
+           DISPLAY " " ERASE
+           MOVE "BUSQUEDA DE ALUMNOS POR APELLIDO" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           DISPLAY "APELLIDO A BUSCAR:" LINE 5 POSITION 1.
+           ACCEPT BUSCAPELLIDO LINE 5 POSITION 20 PROMPT.
+           DISPLAY "COD"      LINE 7 POSITION 1.
+           DISPLAY "APELLIDO" LINE 7 POSITION 6.
+           DISPLAY "NOMBRE"   LINE 7 POSITION 27.
+           MOVE 8 TO UBICACIONFILA.
+           MOVE BUSCAPELLIDO TO ALU-APELLIDO
+           START ALUMNOS KEY IS EQUAL ALU-APELLIDO
+              INVALID KEY
+                 GO TO 100-BUSCAPELLIDO-90
+           END-START.
+       100-BUSCAPELLIDO-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-BUSCAPELLIDO-90
+           END-READ.
+           IF ALU-APELLIDO NOT = BUSCAPELLIDO
+              GO TO 100-BUSCAPELLIDO-90
+           END-IF.
+           DISPLAY ALU-CODIGO   LINE UBICACIONFILA POSITION 1
+           DISPLAY ALU-APELLIDO LINE UBICACIONFILA POSITION 6
+           DISPLAY ALU-NOMBRE   LINE UBICACIONFILA POSITION 27.
+           COMPUTE UBICACIONFILA = UBICACIONFILA + 1.
+           GO TO 100-BUSCAPELLIDO-10.
+       100-BUSCAPELLIDO-90.
+           DISPLAY "INGRESE CODIGO (0 = CANCELA):" LINE 22 POSITION 1.
+           ACCEPT CODIGO LINE 22 POSITION 31 PROMPT.
+       100-BUSCAPELLIDO-99. EXIT.
+
+       100-ALTA-00.
+           DISPLAY " " ERASE
+           MOVE "ALTA DE ALUMNOS" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F
+           PERFORM PANTALLA THRU PANTALLA-F.
+       100-ALTA-10.
+           ACCEPT CODIGO LINE 5 POSITION 13 PROMPT.
+           IF CODIGO = 0
+              DISPLAY "BUSCAR POR APELLIDO? (S/N):" LINE 22 POSITION 1
+              ACCEPT CONF LINE 22 POSITION 29
+              IF CONF = "S"
+                 PERFORM 100-BUSCAPELLIDO-00 THRU 100-BUSCAPELLIDO-99
+                 IF CODIGO = 0
+                    GO TO 100-ALTA-99
+                 END-IF
+                 DISPLAY " " ERASE
+                 MOVE "ALTA DE ALUMNOS" TO W-TITULO-ENC
+                 PERFORM ENCABEZADO THRU ENCABEZADO-F
+                 PERFORM PANTALLA THRU PANTALLA-F
+              ELSE
+                 GO TO 100-ALTA-99
+              END-IF
+           END-IF.
+           MOVE CODIGO TO ALU-CODIGO
+           PERFORM 100-LEO-00 THRU 100-LEO-99
+           IF EXISTE = "S"
+             MOVE "EL CODIGO YA EXISTE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 100-ALTA-10
+           END-IF.
+       100-ALTA-20.
+           ACCEPT APELLIDO LINE 6 POSITION 13 PROMPT.
+           IF APELLIDO = SPACES
+             MOVE "EL APELLIDO NO PUEDE SER NULO." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 100-ALTA-20
+           END-IF.
+       100-ALTA-30.
+           ACCEPT NOMBRE LINE 7 POSITION 13 PROMPT.
+           IF NOMBRE = SPACES
+             MOVE "EL NOMBRE NO PUEDE SER NULO." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 100-ALTA-30
+           END-IF.
+       100-ALTA-31.
+           MOVE APELLIDO TO ALU-APELLIDO
+           MOVE "N" TO EXISTE
+           START ALUMNOS KEY IS EQUAL ALU-APELLIDO
+              INVALID KEY
+                 GO TO 100-ALTA-34
+           END-START.
+       100-ALTA-32.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-ALTA-34
+           END-READ.
+           IF ALU-APELLIDO NOT = APELLIDO
+              GO TO 100-ALTA-34
+           END-IF.
+           IF ALU-NOMBRE NOT = NOMBRE
+              GO TO 100-ALTA-32
+           END-IF.
+           MOVE "S" TO EXISTE.
+       100-ALTA-34.
+           IF EXISTE = "S"
+             MOVE "YA EXISTE UN ALUMNO CON ESE APELLIDO Y NOMBRE." TO
+                  M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             DISPLAY "DESEA CONTINUAR DE TODOS MODOS? (S/N):"
+                        LINE 22 POSITION 1
+             ACCEPT CONF LINE 22 POSITION 40
+             IF CONF NOT = "S"
+                GO TO 100-ALTA-20
+             END-IF
+           END-IF.
+       100-ALTA-35.
+           ACCEPT CURSO LINE 8 POSITION 13 PROMPT.
+           IF CURSO = SPACES
+             MOVE "EL CURSO NO PUEDE SER NULO." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 100-ALTA-35
+           END-IF.
+           MOVE CURSO TO CUR-CODIGO
+           PERFORM 100-LEOCURSOS-00 THRU 100-LEOCURSOS-99
+           IF EXISTE = "N"
+             MOVE "EL CURSO NO EXISTE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 100-ALTA-35
+           END-IF.		   
+           IF EXISTE = "S"
+             DISPLAY DESCCURSO LINE 8 POSITION 20
+             IF CUR-CERRADO
+                MOVE "EL CURSO SE ENCUENTRA CERRADO." TO M-ERROR
+                PERFORM ERRORES THRU ERRORES-F
+                GO TO 100-ALTA-35
+             END-IF
+             PERFORM 100-CUENTACURSO-00 THRU 100-CUENTACURSO-99
+             IF W-CANTALUM NOT < CUR-CUPO
+                MOVE "EL CURSO NO TIENE CUPO DISPONIBLE." TO M-ERROR
+                PERFORM ERRORES THRU ERRORES-F
+                GO TO 100-ALTA-35
+             END-IF
+           END-IF.
+       100-ALTA-36.
+           ACCEPT PROV LINE 9 POSITION 13 PROMPT.
+           IF PROV = SPACES
+             MOVE "LA PROVINCIA NO PUEDE SER NULA." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 100-ALTA-36
+           END-IF.	
+           MOVE PROV TO PRO-CODIGO
+           PERFORM 100-LEOPROVINCIAS-00 THRU 100-LEOPROVINCIAS-99
+           IF EXISTE = "N"
+             MOVE "LA PROVINCIA NO EXISTE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 100-ALTA-36
+           END-IF.		   
+           IF EXISTE = "S"
+             DISPLAY DESCPROV LINE 9 POSITION 20
+           END-IF.
+       100-ALTA-37.
+           ACCEPT TELEFONO LINE 10 POSITION 13 PROMPT.
+       100-ALTA-38.
+           ACCEPT EMAIL LINE 11 POSITION 13 PROMPT.
+       100-ALTA-39.
+           ACCEPT DOMICILIO LINE 12 POSITION 13 PROMPT.
+       100-ALTA-50.
+           ACCEPT CONF LINE 14 POSITION 18.
+           IF (CONF = "S") OR (CONF = "N")
+               IF CONF = "S"
+                  MOVE W-DATOS TO REG-ALUMNO
+                  INITIALIZE W1-DATOS
+                  MOVE 2 TO W1-OPCION
+                  CALL "P11" USING W1-DATOS
+                  CANCEL "P11"
+                  MOVE W1-NUMERICO TO ALU-FECHAALTA
+                  INITIALIZE W1-DATOS
+                  MOVE 11 TO W1-OPCION
+                  MOVE "03" TO W1-DESCRIPCION(1:2)
+                  CALL "P11" USING W1-DATOS
+                  CANCEL "P11"
+                  MOVE W1-NUMERICO(5:4) TO ALU-CICLO
+                  WRITE REG-ALUMNO
+                     INVALID KEY
+                        MOVE "NO SE GRABO" TO M-ERROR
+                     NOT INVALID KEY
+                        MOVE "DATOS INGRESADOS" TO M-ERROR
+                        MOVE "ALTA" TO W-ACCION
+                        PERFORM 100-HISTORIAL-00 THRU 100-HISTORIAL-99
+                  END-WRITE
+                  PERFORM ERRORES THRU ERRORES-F
+                  GO TO 100-ALTA-00
+               ELSE
+                  GO TO 100-ALTA-10
+               END-IF
+           ELSE
+             GO TO 100-ALTA-50             
+           END-IF. 
+       100-ALTA-99. EXIT.		   
+
+       200-BAJA-00.
+           DISPLAY " " ERASE
+           MOVE "BAJA DE ALUMNOS" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F
+           PERFORM PANTALLA THRU PANTALLA-F.
+       200-BAJA-10.
+           ACCEPT CODIGO LINE 5 POSITION 13 PROMPT.
+           IF CODIGO = 0
+              DISPLAY "BUSCAR POR APELLIDO? (S/N):" LINE 22 POSITION 1
+              ACCEPT CONF LINE 22 POSITION 29
+              IF CONF = "S"
+                 PERFORM 100-BUSCAPELLIDO-00 THRU 100-BUSCAPELLIDO-99
+                 IF CODIGO = 0
+                    GO TO 200-BAJA-99
+                 END-IF
+                 DISPLAY " " ERASE
+                 MOVE "BAJA DE ALUMNOS" TO W-TITULO-ENC
+                 PERFORM ENCABEZADO THRU ENCABEZADO-F
+                 PERFORM PANTALLA THRU PANTALLA-F
+              ELSE
+                 GO TO 200-BAJA-99
+              END-IF
+           END-IF.
+           MOVE CODIGO TO ALU-CODIGO
+           PERFORM 100-LEOBLOQUEO-00 THRU 100-LEOBLOQUEO-99
+           IF ST-ALUMNOS = "51"
+             MOVE "REGISTRO EN USO. INTENTE MAS TARDE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 200-BAJA-00
+           END-IF.
+           IF EXISTE = "N"
+             MOVE "EL CODIGO NO EXISTE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 200-BAJA-10
+           END-IF.
+       200-BAJA-20.
+           MOVE REG-ALUMNO TO W-DATOS
+           DISPLAY APELLIDO  LINE 6 POSITION 13
+           DISPLAY NOMBRE    LINE 7 POSITION 13
+           DISPLAY CURSO     LINE 8 POSITION 13
+           DISPLAY PROV      LINE 9 POSITION 13
+           DISPLAY TELEFONO  LINE 10 POSITION 13
+           DISPLAY EMAIL     LINE 11 POSITION 13
+           DISPLAY DOMICILIO LINE 12 POSITION 13.
+       200-BAJA-50.
+           ACCEPT CONF LINE 14 POSITION 18.
+           IF (CONF = "S") OR (CONF = "N")
+               IF CONF = "S"
+                  MOVE W-DATOS TO REG-ALUMNO
+                  DELETE ALUMNOS
+                     INVALID KEY
+                        MOVE "NO SE BORRO" TO M-ERROR
+                     NOT INVALID KEY
+                        MOVE "BORRADO EXITOSO" TO M-ERROR
+                        MOVE "BAJA" TO W-ACCION
+                        PERFORM 100-HISTORIAL-00 THRU 100-HISTORIAL-99
+                  END-DELETE
+                  PERFORM ERRORES THRU ERRORES-F
+                  GO TO 200-BAJA-00
+               ELSE
+                  GO TO 200-BAJA-10
+               END-IF
+           ELSE
+             GO TO 200-BAJA-50             
+           END-IF. 
+       200-BAJA-99. EXIT.                  
+
+       300-MODIFICACION-00.
+           DISPLAY " " ERASE
+           MOVE "MODIFICACION DE ALUMNOS" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F
+           PERFORM PANTALLA THRU PANTALLA-F.
+       300-MODIFICACION-10.
+           ACCEPT CODIGO LINE 5 POSITION 13 PROMPT.
+           IF CODIGO = 0
+              DISPLAY "BUSCAR POR APELLIDO? (S/N):" LINE 22 POSITION 1
+              ACCEPT CONF LINE 22 POSITION 29
+              IF CONF = "S"
+                 PERFORM 100-BUSCAPELLIDO-00 THRU 100-BUSCAPELLIDO-99
+                 IF CODIGO = 0
+                    GO TO 300-MODIFICACION-99
+                 END-IF
+                 DISPLAY " " ERASE
+                 MOVE "MODIFICACION DE ALUMNOS" TO W-TITULO-ENC
+                 PERFORM ENCABEZADO THRU ENCABEZADO-F
+                 PERFORM PANTALLA THRU PANTALLA-F
+              ELSE
+                 GO TO 300-MODIFICACION-99
+              END-IF
+           END-IF.
+           MOVE CODIGO TO ALU-CODIGO
+           PERFORM 100-LEOBLOQUEO-00 THRU 100-LEOBLOQUEO-99
+           IF ST-ALUMNOS = "51"
+             MOVE "REGISTRO EN USO. INTENTE MAS TARDE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-00
+           END-IF.
+           IF EXISTE = "N"
+             MOVE "EL CODIGO NO EXISTE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-10
+           END-IF.
+       300-MODIFICACION-15.
+           MOVE REG-ALUMNO TO W-DATOS
+           MOVE ALU-FECHAALTA TO W-FECHAALTA-ANT
+           MOVE ALU-CODIGO-CURSO TO W-CURSO-ANT
+           MOVE ALU-CODIGO-PROVINCIA TO W-PROV-ANT
+           MOVE ALU-CICLO TO W-CICLO-ANT
+           DISPLAY APELLIDO  LINE 6 POSITION 13
+           DISPLAY NOMBRE    LINE 7 POSITION 13
+           DISPLAY CURSO     LINE 8 POSITION 13
+           DISPLAY PROV      LINE 9 POSITION 13
+           DISPLAY TELEFONO  LINE 10 POSITION 13
+           DISPLAY EMAIL     LINE 11 POSITION 13
+           DISPLAY DOMICILIO LINE 12 POSITION 13.
+       300-MODIFICACION-20.
+           ACCEPT APELLIDO LINE 6 POSITION 13 PROMPT UPDATE.
+           IF APELLIDO = SPACES
+             MOVE "EL APELLIDO NO PUEDE SER NULO." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-20
+           END-IF.
+       300-MODIFICACION-30.
+           ACCEPT NOMBRE LINE 7 POSITION 13 PROMPT UPDATE.
+           IF NOMBRE = SPACES
+             MOVE "EL NOMBRE NO PUEDE SER NULO." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-30
+           END-IF.
+       300-MODIFICACION-40.
+           ACCEPT CURSO LINE 8 POSITION 13 PROMPT UPDATE.
+           IF CURSO = SPACES
+             MOVE "EL CURSO NO PUEDE SER NULO." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-40
+           END-IF.
+           MOVE CURSO TO CUR-CODIGO
+           PERFORM 100-LEOCURSOS-00 THRU 100-LEOCURSOS-99
+           IF EXISTE = "N"
+             MOVE "EL CURSO NO EXISTE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-40
+           END-IF.		   
+           IF EXISTE = "S"
+             DISPLAY DESCCURSO LINE 8 POSITION 20
+             IF CURSO NOT = W-CURSO-ANT
+                IF CUR-CERRADO
+                   MOVE "EL CURSO SE ENCUENTRA CERRADO." TO M-ERROR
+                   PERFORM ERRORES THRU ERRORES-F
+                   GO TO 300-MODIFICACION-40
+                END-IF
+                PERFORM 100-CUENTACURSO-00 THRU 100-CUENTACURSO-99
+                IF W-CANTALUM NOT < CUR-CUPO
+                   MOVE "EL CURSO NO TIENE CUPO DISPONIBLE." TO M-ERROR
+                   PERFORM ERRORES THRU ERRORES-F
+                   GO TO 300-MODIFICACION-40
+                END-IF
+             END-IF
+           END-IF.
+       300-MODIFICACION-45.
+           ACCEPT PROV LINE 9 POSITION 13 PROMPT UPDATE.
+           IF PROV = SPACES
+             MOVE "LA PROVINCIA NO PUEDE SER NULA." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-45
+           END-IF.	
+           MOVE PROV TO PRO-CODIGO
+           PERFORM 100-LEOPROVINCIAS-00 THRU 100-LEOPROVINCIAS-99
+           IF EXISTE = "N"
+             MOVE "LA PROVINCIA NO EXISTE." TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO 300-MODIFICACION-45
+           END-IF.		   
+           IF EXISTE = "S"
+             DISPLAY DESCPROV LINE 9 POSITION 20
+           END-IF.
+       300-MODIFICACION-46.
+           ACCEPT TELEFONO LINE 10 POSITION 13 PROMPT UPDATE.
+       300-MODIFICACION-47.
+           ACCEPT EMAIL LINE 11 POSITION 13 PROMPT UPDATE.
+       300-MODIFICACION-48.
+           ACCEPT DOMICILIO LINE 12 POSITION 13 PROMPT UPDATE.
+       300-MODIFICACION-50.
+           ACCEPT CONF LINE 14 POSITION 18.
+           IF (CONF = "S") OR (CONF = "N")
+               IF CONF = "S"
+                  MOVE W-DATOS TO REG-ALUMNO
+                  MOVE W-FECHAALTA-ANT TO ALU-FECHAALTA
+                  MOVE W-CICLO-ANT TO ALU-CICLO
+                  REWRITE REG-ALUMNO
+                     INVALID KEY
+                        MOVE "NO SE MODIFICO" TO M-ERROR
+                     NOT INVALID KEY
+                        MOVE "DATOS MODIFICADOS" TO M-ERROR
+                        MOVE "MODIFICACION" TO W-ACCION
+                        PERFORM 100-HISTORIAL-00 THRU 100-HISTORIAL-99
+                  END-REWRITE
+                  PERFORM ERRORES THRU ERRORES-F
+                  GO TO 300-MODIFICACION-00
+               ELSE
+                  GO TO 300-MODIFICACION-10
+               END-IF
+           ELSE
+             GO TO 300-MODIFICACION-50             
+           END-IF. 
+       300-MODIFICACION-99. EXIT.                  
+
+       400-CONSULTA-00.
+           DISPLAY " " ERASE
+           MOVE "CONSULTA DE ALUMNOS" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           PERFORM 100-LEECANTPEDIDA-00 THRU 100-LEECANTPEDIDA-99.
+           DISPLAY "INGRESE CANTIDAD REGISTROS:" LINE 5 POSITION 1.
+           ACCEPT CANTPEDIDA LINE 5 POSITION 30 PROMPT UPDATE.
+           DISPLAY "GENERA LISTADO PARA IMPRESION? (S/N):"
+                      LINE 4 POSITION 1.
+           ACCEPT GENLISTADO LINE 4 POSITION 39.
+           IF GENLISTADO = "S"
+              OPEN OUTPUT LISTADO
+              MOVE TITULO-01 TO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+           CLOSE ALUMNOS
+           OPEN INPUT ALUMNOS
+           MOVE 6 TO UBICACIONFILA.
+       400-CONSULTA-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 400-CONSULTA-90
+           END-READ
+
+           IF FILA = 0
+             DISPLAY " " ERASE
+             MOVE "CONSULTA DE ALUMNOS" TO W-TITULO-ENC
+             PERFORM ENCABEZADO THRU ENCABEZADO-F
+             PERFORM COLUMNAS THRU COLUMNAS-F
+           END-IF.
+
+           COMPUTE UBICACIONFILA = UBICACIONFILA + 1
+           COMPUTE FILA = FILA + 1
+
+           MOVE ALU-CODIGO           TO D1-CODIGO
+           MOVE ALU-APELLIDO         TO D1-NOMBRE
+           MOVE ALU-NOMBRE           TO D1-APELLIDO
+
+           MOVE ALU-CODIGO-CURSO TO CUR-CODIGO
+           PERFORM 100-LEOCURSOS-00 THRU 100-LEOCURSOS-99
+           MOVE ABRVCURSO TO D1-CURSO
+
+           MOVE ALU-CODIGO-PROVINCIA TO PRO-CODIGO
+           PERFORM 100-LEOPROVINCIAS-00 THRU 100-LEOPROVINCIAS-99
+           MOVE ABRVPROV TO D1-PROV
+
+           DISPLAY DETALLE-01 LINE UBICACIONFILA POSITION 1.
+
+           IF GENLISTADO = "S"
+              MOVE DETALLE-01 TO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+
+           IF FILA = CANTPEDIDA
+              MOVE 0 TO FILA
+              MOVE 6 TO UBICACIONFILA
+              ACCEPT SINO LINE 24 POSITION 1
+           END-IF.
+           GO TO 400-CONSULTA-10.
+       400-CONSULTA-90.
+           IF GENLISTADO = "S"
+              CLOSE LISTADO
+              MOVE "LISTADO GENERADO EN LISTADO.DAT" TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+           END-IF.
+           CLOSE ALUMNOS.
+           OPEN I-O ALUMNOS.
+       400-CONSULTA-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       COLUMNAS.
+           DISPLAY TITULO-01 LINE 5 POSITION 1.
+       COLUMNAS-F. EXIT.
+
+       PANTALLAINICIO.
+           DISPLAY "1-ALTA         "   LINE 5  POSITION 1.
+           DISPLAY "2-BAJA         "   LINE 6  POSITION 1.
+           DISPLAY "3-MODIFICACION "   LINE 7  POSITION 1.
+           DISPLAY "4-CONSULTA     "   LINE 8  POSITION 1.
+           DISPLAY "5-EXPORTAR CSV "   LINE 9  POSITION 1.
+           DISPLAY "9-SALIR        "   LINE 10 POSITION 1.
+           DISPLAY "OPCION:"           LINE 12 POSITION 1.
+       PANTALLAINICIO-F. EXIT.
+	   
+       PANTALLA.
+           DISPLAY "CODIGO    :"       LINE 5 POSITION 1.
+           DISPLAY "NOMBRE    :"       LINE 6 POSITION 1.
+           DISPLAY "APELLIDO  :"       LINE 7 POSITION 1.
+           DISPLAY "COD CURSO :"       LINE 8 POSITION 1.
+           DISPLAY "COD PROV. :"       LINE 9 POSITION 1.
+           DISPLAY "TELEFONO  :"       LINE 10 POSITION 1.
+           DISPLAY "EMAIL     :"       LINE 11 POSITION 1.
+           DISPLAY "DOMICILIO :"       LINE 12 POSITION 1.
+           DISPLAY "CONFIRMA? (S/N): " LINE 14 POSITION 1.
+       PANTALLA-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
+
