@@ -0,0 +1,5 @@
+           SELECT PROVINCIAS ASSIGN TO "PROVIN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-CODIGO
+               FILE STATUS IS ST-PROVINCIAS.
