@@ -1,169 +1,297 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG-47.
-       AUTHOR. NESTOR AMICO.
-      ********************************************
-      *  PROGRAMA NRO 47
-      ********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "S-PROVIN.CPY".
-       COPY "S-ALUMNO.CPY".
-       COPY "S-CURSO.CPY".
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "F-PROVIN.CPY".
-       COPY "F-ALUMNO.CPY".
-       COPY "F-CURSO.CPY".
-	   
-       WORKING-STORAGE SECTION.
-
-       01 TITULO-01.
-          03 PIC X(04) VALUE "CURS".
-          03 PIC X. 
-          03 PIC X(03) VALUE "COD".
-          03 PIC X. 
-          03 PIC X(20) VALUE "APELLIDO".
-          03 PIC X. 
-          03 PIC X(20) VALUE "NOMBRE".
-          03 PIC X. 
-          03 PIC X(04) VALUE "PROV".
-
-       01 DETALLE-01.
-          03 D1-CODCUR      PIC X(04).
-          03                PIC X. 
-          03 D1-CODALUM     PIC 9(03).
-          03                PIC X. 
-          03 D1-ALUAPE      PIC X(20).
-          03                PIC X. 		  
-          03 D1-ALUNOM      PIC X(20).
-          03                PIC X. 
-          03 D1-CODPROV     PIC X(04).            
-
-       01 W1-DATOS.
-          03 W1-OPCION      PIC 9.
-          03 W1-DESCRIPCION PIC X(18).
-          03 W1-NUMERICO    PIC 9(08).
-	   
-       01 UBICACIONFILA PIC 999 VALUE 7.
-       01 FILA          PIC 999 VALUE 0.
-       01 CANTPEDIDA    PIC 99.
-
-       01 W-TITULO-ENC   PIC X(60).
-       01 OPCION         PIC 99.
-       01 M-ERROR        PIC X(60).
-       01 ST-PROVINCIAS  PIC XX.
-       01 ST-ALUMNOS     PIC XX.
-       01 ST-CURSOS      PIC XX.
-	   
-       01 SINO PIC X(001).
-      ********************************************
-       PROCEDURE DIVISION.         
-      ********************************************
-       DECLARATIVES.
-       DECLA SECTION.
-       USE AFTER STANDARD ERROR PROCEDURE ON PROVINCIAS.
-       END DECLARATIVES.
-
-       UNION SECTION.
-       INICIO.
-           PERFORM 400-CONSULTA-00 THRU 400-CONSULTA-99.
-           ACCEPT SINO LINE 24 POSITION 80.
-       FINAL-F.
-           EXIT PROGRAM.
-           STOP RUN.
-
-       400-CONSULTA-00.
-           DISPLAY " " ERASE
-           MOVE "CONSULTA POR CURSOS" TO W-TITULO-ENC
-           PERFORM ENCABEZADO THRU ENCABEZADO-F.
-           DISPLAY "INGRESE CANTIDAD REGISTROS:" LINE 5 POSITION 1.
-           ACCEPT CANTPEDIDA LINE 5 POSITION 30.
-           OPEN INPUT PROVINCIAS.
-           OPEN INPUT ALUMNOS.
-           OPEN INPUT CURSOS.
-           MOVE 6 TO UBICACIONFILA.
-       400-CONSULTA-10.
-           INITIALIZE REG-ALUMNO
-           START ALUMNOS KEY NOT LESS ALU-CODIGO-CURSO
-              INVALID KEY
-                 GO TO 400-CONSULTA-90
-           END-START.
-       400-CONSULTA-20.
-         
-           READ ALUMNOS NEXT AT END
-                GO TO 400-CONSULTA-90
-           END-READ.
-
-           MOVE ALU-CODIGO-CURSO TO CUR-CODIGO                       
-           READ CURSOS KEY IS CUR-CODIGO
-              INVALID KEY
-                  CONTINUE
-              NOT INVALID KEY
-                  MOVE CUR-ABREVIATURA TO D1-CODCUR
-           END-READ 
-
-           MOVE ALU-CODIGO-PROVINCIA TO PRO-CODIGO                       
-           READ PROVINCIAS KEY IS PRO-CODIGO
-              INVALID KEY
-                  CONTINUE
-              NOT INVALID KEY
-                  MOVE PRO-ABREVIATURA TO D1-CODPROV
-           END-READ 
-
-           IF FILA = 0
-              DISPLAY " " ERASE
-              MOVE "CONSULTA DE PROVINCIAS" TO W-TITULO-ENC
-              PERFORM ENCABEZADO THRU ENCABEZADO-F
-              PERFORM COLUMNAS THRU COLUMNAS-F
-           END-IF
-
-           COMPUTE UBICACIONFILA = UBICACIONFILA + 1
-           COMPUTE FILA = FILA + 1
-   
-           MOVE ALU-CODIGO      TO D1-CODALUM                          
-           MOVE ALU-APELLIDO    TO D1-ALUAPE   
-           MOVE ALU-NOMBRE      TO D1-ALUNOM
-			   
-           DISPLAY DETALLE-01 LINE UBICACIONFILA POSITION 1
-
-           IF FILA = CANTPEDIDA
-              MOVE 0 TO FILA
-              MOVE 6 TO UBICACIONFILA
-              ACCEPT SINO LINE 24 POSITION 1
-           END-IF                           
-           GO TO 400-CONSULTA-20.
-       400-CONSULTA-90.
-           CLOSE ALUMNOS.
-           CLOSE PROVINCIAS.
-           CLOSE CURSOS.		   
-       400-CONSULTA-99. EXIT.
-
-       ENCABEZADO.
-           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 3 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
-           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 8 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
-       ENCABEZADO-F. EXIT.
-
-       COLUMNAS.
-           DISPLAY TITULO-01 LINE 5 POSITION 1.
-       COLUMNAS-F. EXIT.
-
-       ERRORES.
-           DISPLAY M-ERROR LINE 24 POSITION 1.
-           ACCEPT SINO LINE 24 POSITION 80.
-           INITIALIZE M-ERROR.
-           DISPLAY M-ERROR LINE 24 POSITION 1.
-       ERRORES-F. EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-47.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 47
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-PROVIN.CPY".
+       COPY "S-ALUMNO.CPY".
+       COPY "S-CURSO.CPY".
+       COPY "S-LISTADO.CPY".
+       COPY "S-PARAM.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-PROVIN.CPY".
+       COPY "F-ALUMNO.CPY".
+       COPY "F-CURSO.CPY".
+       COPY "F-LISTADO.CPY".
+       COPY "F-PARAM.CPY".
+	   
+       WORKING-STORAGE SECTION.
+
+       01 TITULO-01.
+          03 PIC X(04) VALUE "CURS".
+          03 PIC X. 
+          03 PIC X(03) VALUE "COD".
+          03 PIC X. 
+          03 PIC X(20) VALUE "APELLIDO".
+          03 PIC X. 
+          03 PIC X(20) VALUE "NOMBRE".
+          03 PIC X. 
+          03 PIC X(04) VALUE "PROV".
+
+       01 DETALLE-01.
+          03 D1-CODCUR      PIC X(04).
+          03                PIC X. 
+          03 D1-CODALUM     PIC 9(03).
+          03                PIC X. 
+          03 D1-ALUAPE      PIC X(20).
+          03                PIC X. 		  
+          03 D1-ALUNOM      PIC X(20).
+          03                PIC X. 
+          03 D1-CODPROV     PIC X(04).
+
+       01 LINEA-SUBTOTAL.
+          03 PIC X(08) VALUE "SUBTOTAL".
+          03 PIC X.
+          03 LS-CURSO  PIC 9(02).
+          03 PIC X VALUE ":".
+          03 PIC X.
+          03 LS-CANT   PIC ZZZ9.
+          03 PIC X(08) VALUE " ALUMNOS".
+
+       COPY "L-P11.CPY".
+
+       01 UBICACIONFILA PIC 999 VALUE 7.
+       01 FILA          PIC 999 VALUE 0.
+       01 CANTPEDIDA    PIC 99.
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 OPCION         PIC 99.
+       01 M-ERROR        PIC X(60).
+       01 ST-PROVINCIAS  PIC XX.
+       01 ST-ALUMNOS     PIC XX.
+       01 ST-CURSOS      PIC XX.
+       01 ST-LISTADO     PIC XX.
+       01 ST-PARAMETROS  PIC XX.
+       01 GENLISTADO     PIC X.
+       01 W-CODCURSOFILTRO PIC 9(02).
+       01 W-CURSOANT       PIC 9(02).
+       01 W-SUBTOTAL       PIC 9(04).
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.         
+      ********************************************
+       DECLARATIVES.
+       DECLA-PROVINCIAS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROVINCIAS.
+           DISPLAY "ERROR DE E/S EN PROVINCIAS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-PROVINCIAS LINE 23 POSITION 38
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 38
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 38
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           PERFORM 400-CONSULTA-00 THRU 400-CONSULTA-99.
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       400-CONSULTA-00.
+           DISPLAY " " ERASE
+           MOVE "CONSULTA POR CURSOS" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN INPUT PROVINCIAS.
+           OPEN INPUT ALUMNOS.
+           OPEN INPUT CURSOS.
+           DISPLAY "GENERA LISTADO PARA IMPRESION? (S/N):"
+                      LINE 3 POSITION 1.
+           ACCEPT GENLISTADO LINE 3 POSITION 39.
+           IF GENLISTADO = "S"
+              OPEN OUTPUT LISTADO
+              MOVE TITULO-01 TO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+           MOVE 0 TO W-CODCURSOFILTRO.
+           DISPLAY "FILTRAR POR CURSO (0 = TODOS):" LINE 4 POSITION 1.
+           ACCEPT W-CODCURSOFILTRO LINE 4 POSITION 32.
+           IF W-CODCURSOFILTRO NOT = 0
+              MOVE W-CODCURSOFILTRO TO CUR-CODIGO
+              READ CURSOS KEY IS CUR-CODIGO
+                 INVALID KEY
+                    MOVE "EL CURSO NO EXISTE." TO M-ERROR
+                    PERFORM ERRORES THRU ERRORES-F
+                    MOVE 0 TO W-CODCURSOFILTRO
+              END-READ
+           END-IF.
+           PERFORM 100-LEECANTPEDIDA-00 THRU 100-LEECANTPEDIDA-99.
+           DISPLAY "INGRESE CANTIDAD REGISTROS:" LINE 5 POSITION 1.
+           ACCEPT CANTPEDIDA LINE 5 POSITION 30 PROMPT UPDATE.
+           MOVE 6 TO UBICACIONFILA.
+           MOVE 0 TO W-CURSOANT.
+           MOVE 0 TO W-SUBTOTAL.
+       400-CONSULTA-10.
+           INITIALIZE REG-ALUMNO.
+           IF W-CODCURSOFILTRO NOT = 0
+              MOVE W-CODCURSOFILTRO TO ALU-CODIGO-CURSO
+              START ALUMNOS KEY IS EQUAL ALU-CODIGO-CURSO
+                 INVALID KEY
+                    GO TO 400-CONSULTA-90
+              END-START
+           ELSE
+              START ALUMNOS KEY NOT LESS ALU-CODIGO-CURSO
+                 INVALID KEY
+                    GO TO 400-CONSULTA-90
+              END-START
+           END-IF.
+       400-CONSULTA-20.
+
+           READ ALUMNOS NEXT AT END
+                PERFORM 400-SUBTOTAL-00 THRU 400-SUBTOTAL-99
+                GO TO 400-CONSULTA-90
+           END-READ.
+
+           IF (W-CODCURSOFILTRO NOT = 0)
+                        AND (ALU-CODIGO-CURSO NOT = W-CODCURSOFILTRO)
+              PERFORM 400-SUBTOTAL-00 THRU 400-SUBTOTAL-99
+              GO TO 400-CONSULTA-90
+           END-IF.
+
+           IF (ALU-CODIGO-CURSO NOT = W-CURSOANT)
+                        AND (W-CURSOANT NOT = 0)
+              PERFORM 400-SUBTOTAL-00 THRU 400-SUBTOTAL-99
+           END-IF.
+           MOVE ALU-CODIGO-CURSO TO W-CURSOANT.
+           ADD 1 TO W-SUBTOTAL.
+
+           MOVE ALU-CODIGO-CURSO TO CUR-CODIGO
+           READ CURSOS KEY IS CUR-CODIGO
+              INVALID KEY
+                  CONTINUE
+              NOT INVALID KEY
+                  MOVE CUR-ABREVIATURA TO D1-CODCUR
+           END-READ
+
+           MOVE ALU-CODIGO-PROVINCIA TO PRO-CODIGO
+           READ PROVINCIAS KEY IS PRO-CODIGO
+              INVALID KEY
+                  CONTINUE
+              NOT INVALID KEY
+                  MOVE PRO-ABREVIATURA TO D1-CODPROV
+           END-READ
+
+           IF FILA = 0
+              DISPLAY " " ERASE
+              MOVE "CONSULTA POR CURSOS" TO W-TITULO-ENC
+              PERFORM ENCABEZADO THRU ENCABEZADO-F
+              PERFORM COLUMNAS THRU COLUMNAS-F
+           END-IF
+
+           COMPUTE UBICACIONFILA = UBICACIONFILA + 1
+           COMPUTE FILA = FILA + 1
+
+           MOVE ALU-CODIGO      TO D1-CODALUM
+           MOVE ALU-APELLIDO    TO D1-ALUAPE
+           MOVE ALU-NOMBRE      TO D1-ALUNOM
+
+           DISPLAY DETALLE-01 LINE UBICACIONFILA POSITION 1
+
+           IF GENLISTADO = "S"
+              MOVE DETALLE-01 TO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+
+           IF FILA = CANTPEDIDA
+              MOVE 0 TO FILA
+              MOVE 6 TO UBICACIONFILA
+              ACCEPT SINO LINE 24 POSITION 1
+           END-IF
+           GO TO 400-CONSULTA-20.
+       400-CONSULTA-90.
+           IF GENLISTADO = "S"
+              CLOSE LISTADO
+              MOVE "LISTADO GENERADO EN LISTADO.DAT" TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+           END-IF.
+           CLOSE ALUMNOS.
+           CLOSE PROVINCIAS.
+           CLOSE CURSOS.
+       400-CONSULTA-99. EXIT.
+
+       400-SUBTOTAL-00.
+           IF W-CURSOANT = 0
+              GO TO 400-SUBTOTAL-99
+           END-IF.
+           IF FILA = 0
+              DISPLAY " " ERASE
+              MOVE "CONSULTA POR CURSOS" TO W-TITULO-ENC
+              PERFORM ENCABEZADO THRU ENCABEZADO-F
+              PERFORM COLUMNAS THRU COLUMNAS-F
+           END-IF.
+           COMPUTE UBICACIONFILA = UBICACIONFILA + 1
+           COMPUTE FILA = FILA + 1
+           MOVE W-CURSOANT TO LS-CURSO
+           MOVE W-SUBTOTAL TO LS-CANT
+           DISPLAY LINEA-SUBTOTAL LINE UBICACIONFILA POSITION 1.
+           IF GENLISTADO = "S"
+              MOVE LINEA-SUBTOTAL TO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+           IF FILA = CANTPEDIDA
+              MOVE 0 TO FILA
+              MOVE 6 TO UBICACIONFILA
+              ACCEPT SINO LINE 24 POSITION 1
+           END-IF.
+           MOVE 0 TO W-SUBTOTAL.
+       400-SUBTOTAL-99. EXIT.
+
+      *  CARGA LA CANTIDAD DE REGISTROS POR PANTALLA CONFIGURADA
+      *  EN PARAM.DAT (PROG-54). SI NO EXISTE, USA 15 POR DEFECTO.
+       100-LEECANTPEDIDA-00.
+           MOVE 15 TO CANTPEDIDA
+           OPEN INPUT PARAMETROS
+           IF ST-PARAMETROS = "00"
+              READ PARAMETROS
+                 NOT AT END
+                    MOVE PAR-CANTPEDIDA TO CANTPEDIDA
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+       100-LEECANTPEDIDA-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       COLUMNAS.
+           DISPLAY TITULO-01 LINE 5 POSITION 1.
+       COLUMNAS-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
+
