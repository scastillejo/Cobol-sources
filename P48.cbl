@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-48.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 48
+      *  PARCIAL: ALUMNOS EN CURSO POR CURSO
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-CURSO.CPY".
+       COPY "S-ALUMNO.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-CURSO.CPY".
+       COPY "F-ALUMNO.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 TITULO-01.
+          03 PIC X(04) VALUE "CURS".
+          03 PIC X.
+          03 PIC X(30) VALUE "DESCRIPCION".
+          03 PIC X.
+          03 PIC X(04) VALUE "ABRV".
+          03 PIC X.
+          03 PIC X(06) VALUE "ALUMNO".
+
+       01 DETALLE-01.
+          03 D1-CODIGO      PIC 9(02).
+          03                PIC X.
+          03 D1-DESCRIPCION PIC X(30).
+          03                PIC X.
+          03 D1-ABREVIATURA PIC X(04).
+          03                PIC X.
+          03 D1-CANTIDAD    PIC ZZZ9.
+
+       COPY "L-P11.CPY".
+
+       01 UBICACIONFILA PIC 999 VALUE 7.
+       01 FILA          PIC 999 VALUE 0.
+       01 W-TITULO-ENC  PIC X(60).
+       01 M-ERROR       PIC X(60).
+       01 ST-CURSOS     PIC XX.
+       01 ST-ALUMNOS    PIC XX.
+       01 W-CANTIDAD    PIC 9(04).
+       01 W-TOTAL       PIC 9(05).
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           PERFORM 400-CONSULTA-00 THRU 400-CONSULTA-99.
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       400-CONSULTA-00.
+           DISPLAY " " ERASE
+           MOVE "PARCIAL: ALUMNOS EN CURSO" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN INPUT CURSOS.
+           OPEN INPUT ALUMNOS.
+           MOVE 6 TO UBICACIONFILA.
+           INITIALIZE W-TOTAL.
+       400-CONSULTA-10.
+           READ CURSOS NEXT AT END
+                GO TO 400-CONSULTA-90
+           END-READ.
+
+           IF FILA = 0
+              DISPLAY " " ERASE
+              MOVE "PARCIAL: ALUMNOS EN CURSO" TO W-TITULO-ENC
+              PERFORM ENCABEZADO THRU ENCABEZADO-F
+              PERFORM COLUMNAS THRU COLUMNAS-F
+           END-IF.
+
+           PERFORM 100-CUENTA-00 THRU 100-CUENTA-99.
+
+           COMPUTE UBICACIONFILA = UBICACIONFILA + 1
+           COMPUTE FILA = FILA + 1
+           COMPUTE W-TOTAL = W-TOTAL + W-CANTIDAD
+
+           MOVE CUR-CODIGO      TO D1-CODIGO
+           MOVE CUR-DESCRIPCION TO D1-DESCRIPCION
+           MOVE CUR-ABREVIATURA TO D1-ABREVIATURA
+           MOVE W-CANTIDAD      TO D1-CANTIDAD
+
+           DISPLAY DETALLE-01 LINE UBICACIONFILA POSITION 1.
+
+           IF FILA = 15
+              MOVE 0 TO FILA
+              MOVE 6 TO UBICACIONFILA
+              ACCEPT SINO LINE 24 POSITION 1
+           END-IF.
+           GO TO 400-CONSULTA-10.
+       400-CONSULTA-90.
+           DISPLAY "TOTAL ALUMNOS EN CURSO:" LINE 22 POSITION 1.
+           DISPLAY W-TOTAL                   LINE 22 POSITION 26.
+           CLOSE CURSOS.
+           CLOSE ALUMNOS.
+       400-CONSULTA-99. EXIT.
+
+       100-CUENTA-00.
+           MOVE 0 TO W-CANTIDAD
+           MOVE CUR-CODIGO TO ALU-CODIGO-CURSO
+           START ALUMNOS KEY IS NOT LESS ALU-CODIGO-CURSO
+              INVALID KEY
+                 GO TO 100-CUENTA-99
+           END-START.
+       100-CUENTA-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-CUENTA-99
+           END-READ.
+           IF ALU-CODIGO-CURSO NOT = CUR-CODIGO
+              GO TO 100-CUENTA-99
+           END-IF.
+           ADD 1 TO W-CANTIDAD.
+           GO TO 100-CUENTA-10.
+       100-CUENTA-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       COLUMNAS.
+           DISPLAY TITULO-01 LINE 5 POSITION 1.
+       COLUMNAS-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
