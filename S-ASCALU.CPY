@@ -0,0 +1,3 @@
+           SELECT ASCALU ASSIGN TO "ASCALU.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-ASCALU.
