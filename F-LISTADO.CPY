@@ -0,0 +1,3 @@
+       FD  LISTADO
+           LABEL RECORD IS STANDARD.
+       01  REG-LISTADO      PIC X(80).
