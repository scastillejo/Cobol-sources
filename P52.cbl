@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-52.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 52
+      *  INFORME CRUZADO PROVINCIA X CURSO
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-PROVIN.CPY".
+       COPY "S-ALUMNO.CPY".
+       COPY "S-CURSO.CPY".
+       COPY "S-LISTADO.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-PROVIN.CPY".
+       COPY "F-ALUMNO.CPY".
+       COPY "F-CURSO.CPY".
+       COPY "F-LISTADO.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 M-ERROR        PIC X(60).
+       01 ST-PROVINCIAS  PIC XX.
+       01 ST-ALUMNOS     PIC XX.
+       01 ST-CURSOS      PIC XX.
+       01 ST-LISTADO     PIC XX.
+       01 GENLISTADO     PIC X.
+       01 UBICACIONFILA  PIC 999 VALUE 7.
+
+       01 W-CANTCURSOS  PIC 99 VALUE 0.
+       01 W-IXCUR       PIC 99.
+       01 W-IXCOL       PIC 99.
+
+       01 TABLA-CURSOS.
+          03 TC-ENTRADA OCCURS 15 TIMES.
+             05 TC-CODIGO PIC 9(02).
+             05 TC-ABREV  PIC X(04).
+
+       01 TABLA-CONTADORES.
+          03 TCT-CONT OCCURS 15 TIMES PIC 9(04).
+
+       01 LINEA-CRUZADA-TIT.
+          03      PIC X(04) VALUE "PROV".
+          03 LT-COL OCCURS 15 TIMES.
+             05      PIC X VALUE SPACE.
+             05 LT-CURSO PIC X(04).
+
+       01 LINEA-CRUZADA.
+          03 LC-PROV PIC X(04).
+          03 LC-COL OCCURS 15 TIMES.
+             05      PIC X VALUE SPACE.
+             05 LC-CANT PIC ZZZ9.
+
+       COPY "L-P11.CPY".
+
+       01 SINO PIC X(001).
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-PROVINCIAS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROVINCIAS.
+           DISPLAY "ERROR DE E/S EN PROVINCIAS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-PROVINCIAS LINE 23 POSITION 38
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 35
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "INFORME CRUZADO PROVINCIA X CURSO" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN INPUT PROVINCIAS.
+           OPEN INPUT ALUMNOS.
+           OPEN INPUT CURSOS.
+           DISPLAY "GENERA LISTADO PARA IMPRESION? (S/N):"
+                      LINE 3 POSITION 1.
+           ACCEPT GENLISTADO LINE 3 POSITION 39.
+           PERFORM 100-ARMATABLA-00 THRU 100-ARMATABLA-99.
+           IF W-CANTCURSOS = 0
+              MOVE "NO HAY CURSOS CARGADOS." TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+              GO TO FINAL-F
+           END-IF.
+           PERFORM 100-TITULO-00 THRU 100-TITULO-99.
+           IF GENLISTADO = "S"
+              OPEN OUTPUT LISTADO
+              MOVE LINEA-CRUZADA-TIT TO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+           PERFORM 400-CONSULTA-00 THRU 400-CONSULTA-99.
+           IF GENLISTADO = "S"
+              CLOSE LISTADO
+              MOVE "LISTADO GENERADO EN LISTADO.DAT" TO M-ERROR
+              PERFORM ERRORES THRU ERRORES-F
+           END-IF.
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           CLOSE PROVINCIAS.
+           CLOSE ALUMNOS.
+           CLOSE CURSOS.
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *  CARGA LA TABLA DE CURSOS EXISTENTES, EN ORDEN DE CODIGO.
+      *  LIMITADA A LAS PRIMERAS 15 ENTRADAS DEL ARCHIVO DE CURSOS.
+       100-ARMATABLA-00.
+           MOVE 0 TO W-CANTCURSOS
+           MOVE 0 TO CUR-CODIGO
+           START CURSOS KEY IS NOT LESS CUR-CODIGO
+              INVALID KEY
+                 GO TO 100-ARMATABLA-99
+           END-START.
+       100-ARMATABLA-10.
+           READ CURSOS NEXT AT END
+                GO TO 100-ARMATABLA-99
+           END-READ.
+           IF W-CANTCURSOS = 15
+              GO TO 100-ARMATABLA-99
+           END-IF.
+           ADD 1 TO W-CANTCURSOS
+           MOVE CUR-CODIGO      TO TC-CODIGO (W-CANTCURSOS)
+           MOVE CUR-ABREVIATURA TO TC-ABREV  (W-CANTCURSOS)
+           GO TO 100-ARMATABLA-10.
+       100-ARMATABLA-99. EXIT.
+
+       100-TITULO-00.
+           MOVE 1 TO W-IXCUR.
+       100-TITULO-10.
+           IF W-IXCUR > W-CANTCURSOS
+              GO TO 100-TITULO-99
+           END-IF.
+           MOVE TC-ABREV (W-IXCUR) TO LT-CURSO (W-IXCUR)
+           ADD 1 TO W-IXCUR
+           GO TO 100-TITULO-10.
+       100-TITULO-99. EXIT.
+
+      *  UBICA LA COLUMNA DE LA TABLA DE CURSOS QUE CORRESPONDE
+      *  AL CODIGO DE CURSO DEL ALUMNO EN CURSO.
+       100-BUSCACOL-00.
+           MOVE 0 TO W-IXCOL
+           MOVE 1 TO W-IXCUR.
+       100-BUSCACOL-10.
+           IF W-IXCUR > W-CANTCURSOS
+              GO TO 100-BUSCACOL-99
+           END-IF.
+           IF TC-CODIGO (W-IXCUR) = ALU-CODIGO-CURSO
+              MOVE W-IXCUR TO W-IXCOL
+              GO TO 100-BUSCACOL-99
+           END-IF.
+           ADD 1 TO W-IXCUR
+           GO TO 100-BUSCACOL-10.
+       100-BUSCACOL-99. EXIT.
+
+       100-LIMPIACONT-00.
+           MOVE 1 TO W-IXCUR.
+       100-LIMPIACONT-10.
+           IF W-IXCUR > W-CANTCURSOS
+              GO TO 100-LIMPIACONT-99
+           END-IF.
+           MOVE 0 TO TCT-CONT (W-IXCUR)
+           ADD 1 TO W-IXCUR
+           GO TO 100-LIMPIACONT-10.
+       100-LIMPIACONT-99. EXIT.
+
+       100-CUENTAPROVINCIA-00.
+           MOVE PRO-CODIGO TO ALU-CODIGO-PROVINCIA
+           START ALUMNOS KEY IS EQUAL ALU-CODIGO-PROVINCIA
+              INVALID KEY
+                 GO TO 100-CUENTAPROVINCIA-99
+           END-START.
+       100-CUENTAPROVINCIA-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-CUENTAPROVINCIA-99
+           END-READ.
+           IF ALU-CODIGO-PROVINCIA NOT = PRO-CODIGO
+              GO TO 100-CUENTAPROVINCIA-99
+           END-IF.
+           PERFORM 100-BUSCACOL-00 THRU 100-BUSCACOL-99
+           IF W-IXCOL NOT = 0
+              ADD 1 TO TCT-CONT (W-IXCOL)
+           END-IF.
+           GO TO 100-CUENTAPROVINCIA-10.
+       100-CUENTAPROVINCIA-99. EXIT.
+
+       100-ARMAFILA-00.
+           MOVE 1 TO W-IXCUR.
+       100-ARMAFILA-10.
+           IF W-IXCUR > W-CANTCURSOS
+              GO TO 100-ARMAFILA-99
+           END-IF.
+           MOVE TCT-CONT (W-IXCUR) TO LC-CANT (W-IXCUR)
+           ADD 1 TO W-IXCUR
+           GO TO 100-ARMAFILA-10.
+       100-ARMAFILA-99. EXIT.
+
+       400-CONSULTA-00.
+           MOVE 0 TO PRO-CODIGO
+           START PROVINCIAS KEY IS NOT LESS PRO-CODIGO
+              INVALID KEY
+                 GO TO 400-CONSULTA-99
+           END-START.
+       400-CONSULTA-10.
+           READ PROVINCIAS NEXT AT END
+                GO TO 400-CONSULTA-99
+           END-READ.
+           PERFORM 100-LIMPIACONT-00 THRU 100-LIMPIACONT-99
+           PERFORM 100-CUENTAPROVINCIA-00 THRU 100-CUENTAPROVINCIA-99
+           MOVE SPACES TO LINEA-CRUZADA
+           MOVE PRO-ABREVIATURA TO LC-PROV
+           PERFORM 100-ARMAFILA-00 THRU 100-ARMAFILA-99
+           IF UBICACIONFILA = 7
+              DISPLAY LINEA-CRUZADA-TIT LINE 6 POSITION 1
+           END-IF.
+           DISPLAY LINEA-CRUZADA LINE UBICACIONFILA POSITION 1
+           ADD 1 TO UBICACIONFILA
+           IF GENLISTADO = "S"
+              MOVE LINEA-CRUZADA TO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+           IF UBICACIONFILA = 23
+              ACCEPT SINO LINE 24 POSITION 1
+              MOVE 7 TO UBICACIONFILA
+              DISPLAY " " ERASE
+              PERFORM ENCABEZADO THRU ENCABEZADO-F
+           END-IF.
+           GO TO 400-CONSULTA-10.
+       400-CONSULTA-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
