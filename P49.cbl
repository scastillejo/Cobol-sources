@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-49.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 49
+      *  RECONCILIACION DE REFERENCIAS HUERFANAS
+      *  (ALUMNOS CON CURSO O PROVINCIA INEXISTENTE)
+      *  PENSADO PARA EJECUTARSE EN PROCESO NOCTURNO
+      *  SIN INTERVENCION DEL OPERADOR
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-ALUMNO.CPY".
+       COPY "S-PROVIN.CPY".
+       COPY "S-CURSO.CPY".
+       COPY "S-HUERFA.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-ALUMNO.CPY".
+       COPY "F-PROVIN.CPY".
+       COPY "F-CURSO.CPY".
+       COPY "F-HUERFA.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 DET-HUERFANO.
+          03 DH-CODIGO    PIC 9(03).
+          03             PIC X.
+          03 DH-APELLIDO  PIC X(20).
+          03             PIC X.
+          03 DH-NOMBRE    PIC X(20).
+          03             PIC X.
+          03 DH-MOTIVO    PIC X(33).
+
+       COPY "L-P11.CPY".
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 ST-ALUMNOS     PIC XX.
+       01 ST-PROVINCIAS  PIC XX.
+       01 ST-CURSOS      PIC XX.
+       01 ST-HUERFANOS   PIC XX.
+       01 W-TOTALALUMNOS PIC 9(05) VALUE 0.
+       01 W-TOTALHUERFANOS PIC 9(05) VALUE 0.
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 36
+           DISPLAY "PROCESO ABORTADO POR ERROR DE E/S."
+                      LINE 24 POSITION 1
+           STOP RUN.
+       DECLA-PROVINCIAS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROVINCIAS.
+           DISPLAY "ERROR DE E/S EN PROVINCIAS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-PROVINCIAS LINE 23 POSITION 38
+           DISPLAY "PROCESO ABORTADO POR ERROR DE E/S."
+                      LINE 24 POSITION 1
+           STOP RUN.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           DISPLAY "PROCESO ABORTADO POR ERROR DE E/S."
+                      LINE 24 POSITION 1
+           STOP RUN.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "RECONCILIACION DE REFERENCIAS" TO W-TITULO-ENC
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+           OPEN INPUT ALUMNOS.
+           OPEN INPUT PROVINCIAS.
+           OPEN INPUT CURSOS.
+           OPEN OUTPUT HUERFANOS.
+           PERFORM 100-RECORRE-00 THRU 100-RECORRE-99.
+           CLOSE ALUMNOS.
+           CLOSE PROVINCIAS.
+           CLOSE CURSOS.
+           CLOSE HUERFANOS.
+           DISPLAY "ALUMNOS PROCESADOS:" LINE 10 POSITION 1.
+           DISPLAY W-TOTALALUMNOS        LINE 10 POSITION 25.
+           DISPLAY "REFERENCIAS HUERFANAS DETECTADAS:" LINE 11
+                      POSITION 1.
+           DISPLAY W-TOTALHUERFANOS      LINE 11 POSITION 40.
+           IF W-TOTALHUERFANOS NOT = 0
+              DISPLAY "DETALLE EN HUERFANOS.DAT" LINE 12 POSITION 1
+           END-IF.
+       FINAL-F.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       100-RECORRE-00.
+           MOVE 0 TO W-TOTALALUMNOS.
+           MOVE 0 TO W-TOTALHUERFANOS.
+       100-RECORRE-10.
+           READ ALUMNOS NEXT AT END
+                GO TO 100-RECORRE-99
+           END-READ.
+
+           ADD 1 TO W-TOTALALUMNOS.
+
+           MOVE ALU-CODIGO-CURSO TO CUR-CODIGO
+           READ CURSOS KEY IS CUR-CODIGO
+              INVALID KEY
+                 MOVE ALU-CODIGO   TO DH-CODIGO
+                 MOVE ALU-APELLIDO TO DH-APELLIDO
+                 MOVE ALU-NOMBRE   TO DH-NOMBRE
+                 MOVE "CURSO INEXISTENTE" TO DH-MOTIVO
+                 MOVE DET-HUERFANO TO REG-HUERFANOS
+                 WRITE REG-HUERFANOS
+                 ADD 1 TO W-TOTALHUERFANOS
+                 GO TO 100-RECORRE-10
+           END-READ.
+
+           MOVE ALU-CODIGO-PROVINCIA TO PRO-CODIGO
+           READ PROVINCIAS KEY IS PRO-CODIGO
+              INVALID KEY
+                 MOVE ALU-CODIGO   TO DH-CODIGO
+                 MOVE ALU-APELLIDO TO DH-APELLIDO
+                 MOVE ALU-NOMBRE   TO DH-NOMBRE
+                 MOVE "PROVINCIA INEXISTENTE" TO DH-MOTIVO
+                 MOVE DET-HUERFANO TO REG-HUERFANOS
+                 WRITE REG-HUERFANOS
+                 ADD 1 TO W-TOTALHUERFANOS
+           END-READ.
+
+           GO TO 100-RECORRE-10.
+       100-RECORRE-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
