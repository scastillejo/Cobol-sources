@@ -0,0 +1,3 @@
+           SELECT ETIQUETAS ASSIGN TO "ETIQUETAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-ETIQUETAS.
