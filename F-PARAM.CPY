@@ -0,0 +1,4 @@
+       FD  PARAMETROS
+           LABEL RECORD IS STANDARD.
+       01  REG-PARAMETROS.
+           03 PAR-CANTPEDIDA  PIC 99.
