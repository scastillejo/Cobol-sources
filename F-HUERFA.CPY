@@ -0,0 +1,3 @@
+       FD  HUERFANOS
+           LABEL RECORD IS STANDARD.
+       01  REG-HUERFANOS PIC X(80).
