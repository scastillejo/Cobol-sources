@@ -0,0 +1,4 @@
+       01  W1-DATOS.
+           03 W1-OPCION      PIC 99.
+           03 W1-DESCRIPCION PIC X(40).
+           03 W1-NUMERICO    PIC 9(08).
