@@ -0,0 +1,3 @@
+       FD  ETIQUETAS
+           LABEL RECORD IS STANDARD.
+       01  REG-ETIQUETAS      PIC X(80).
