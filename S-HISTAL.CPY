@@ -0,0 +1,3 @@
+           SELECT HISTALU ASSIGN TO "HISTALU.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-HISTALU.
