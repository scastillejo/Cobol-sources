@@ -0,0 +1,11 @@
+           SELECT ALUMNOS ASSIGN TO "ALUMNO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-CODIGO
+               ALTERNATE RECORD KEY IS ALU-CODIGO-CURSO
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS ALU-CODIGO-PROVINCIA
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS ALU-APELLIDO
+                   WITH DUPLICATES
+               FILE STATUS IS ST-ALUMNOS.
