@@ -0,0 +1,3 @@
+           SELECT CHECKALU ASSIGN TO "CHECKALU.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-CHECKALU.
