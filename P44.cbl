@@ -1,105 +1,410 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG-44.
-       AUTHOR. NESTOR AMICO.
-      ********************************************
-      *  PROGRAMA NRO 44
-      ********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "S-ASCALU.CPY". 
-       COPY "S-ALUMNO.CPY".	   
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "F-ASCALU.CPY".	
-       COPY "F-ALUMNO.CPY".	
-	   
-       WORKING-STORAGE SECTION.
-
-       01 W1-DATOS.
-          03 W1-OPCION      PIC 9.
-          03 W1-DESCRIPCION PIC X(18).
-          03 W1-NUMERICO    PIC 9(08).
-	   
-       01 W-TITULO-ENC PIC X(60).
-       01 ST-ALUMNOS   PIC XX.
-       01 SINO PIC X(001).
-
-       01 W-GRABO      PIC 999.
-       01 W-CUENTA     PIC 999.
-	   
-      ********************************************
-       PROCEDURE DIVISION.         
-      ********************************************
-       DECLARATIVES.
-       DECLA SECTION.
-       USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
-       END DECLARATIVES.
-
-       UNION SECTION.
-       INICIO.
-           DISPLAY " " ERASE 
-           MOVE "IMPORTACION DE ALUMNOS" TO W-TITULO-ENC.
-           PERFORM ENCABEZADO THRU ENCABEZADO-F.
-           OPEN INPUT ASCALU
-           OPEN I-O ALUMNOS
-
-           IF ST-ALUMNOS = "35"
-             OPEN OUTPUT ALUMNOS
-             CLOSE ALUMNOS
-             OPEN I-O ALUMNOS
-           END-IF  
-
-           INITIALIZE W-GRABO
-                      W-CUENTA
-           PERFORM 100-LEO-00 THRU 100-LEO-99
-           CLOSE ASCALU
-                 ALUMNOS.
-
-           ACCEPT SINO LINE 24 POSITION 80.
-       FINAL-F.
-           EXIT PROGRAM.
-           STOP RUN.
-		   
-       100-LEO-00.
-           READ ASCALU NEXT AT END
-                GO TO 100-LEO-99
-           END-READ
-		   
-           MOVE R-CODIGO TO ALU-CODIGO
-           MOVE R-APELLIDO(2:20) TO ALU-APELLIDO
-           MOVE R-NOMBRE(2:20) TO ALU-NOMBRE
-           MOVE 1 TO ALU-CODIGO-CURSO
-           MOVE 1 TO ALU-CODIGO-PROVINCIA
-		   
-           WRITE REG-ALUMNO
-              INVALID KEY
-                ADD 1 TO  W-CUENTA
-                DISPLAY "TOTAL REGISTROS: " LINE 6 POSITION 1
-                DISPLAY W-CUENTA LINE 6 POSITION 25
-              NOT INVALID KEY
-                ADD 1 TO  W-GRABO
-                DISPLAY "REGISTROS GRABADOS: " LINE 5 POSITION 1 
-                DISPLAY W-GRABO LINE 5 POSITION 25
-           END-WRITE 
-           GO TO 100-LEO-00.
-       100-LEO-99. EXIT.
-   
-       ENCABEZADO.
-           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 3 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
-           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
-           INITIALIZE W1-DATOS.
-           MOVE 8 TO W1-OPCION.
-           CALL "P11" USING W1-DATOS.
-           CANCEL "P11".
-           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
-       ENCABEZADO-F. EXIT.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-44.
+       AUTHOR. NESTOR AMICO.
+      ********************************************
+      *  PROGRAMA NRO 44
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "S-ASCALU.CPY".
+       COPY "S-ALUMNO.CPY".
+       COPY "S-CURSO.CPY".
+       COPY "S-PROVIN.CPY".
+       COPY "S-RECHAZ.CPY".
+       COPY "S-CHKALU.CPY".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "F-ASCALU.CPY".
+       COPY "F-ALUMNO.CPY".
+       COPY "F-CURSO.CPY".
+       COPY "F-PROVIN.CPY".
+       COPY "F-RECHAZ.CPY".
+       COPY "F-CHKALU.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       COPY "L-P11.CPY".
+
+       01 DET-RECHAZO.
+          03 DR-CODIGO    PIC 9(03).
+          03              PIC X.
+          03 DR-APELLIDO  PIC X(20).
+          03              PIC X.
+          03 DR-NOMBRE    PIC X(20).
+          03              PIC X.
+          03 DR-MOTIVO    PIC X(33).
+
+       01 W-TITULO-ENC   PIC X(60).
+       01 ST-ALUMNOS     PIC XX.
+       01 ST-ASCALU      PIC XX.
+       01 ST-CURSOS      PIC XX.
+       01 ST-PROVINCIAS  PIC XX.
+       01 ST-RECHAZOS    PIC XX.
+       01 ST-CHECKALU    PIC XX.
+       01 SINO PIC X(001).
+       01 EXISTE         PIC X.
+       01 W-MOTIVO-VERIFICA PIC X(33).
+       01 M-ERROR        PIC X(60).
+       01 CONF           PIC X.
+
+       01 W-GRABO        PIC 999.
+       01 W-CUENTA       PIC 999.
+       01 W-VALIDOS      PIC 999.
+       01 W-RECHAZADOS   PIC 999.
+       01 W-TOTALASCALU  PIC 999.
+
+       01 W-CHECKREG     PIC 9(05) VALUE 0.
+       01 W-PROCESADOS   PIC 9(05) VALUE 0.
+       01 W-SALTEO       PIC 9(05).
+
+       01 W-HORAAUX.
+          03 W-HORAAUX-HH  PIC 9(02).
+          03 W-HORAAUX-MM  PIC 9(02).
+          03 W-HORAAUX-SS  PIC 9(02).
+
+       01 W-SEGINICIO      PIC 9(05).
+       01 W-SEGFIN         PIC 9(05).
+       01 W-SEGTRANSC      PIC 9(05).
+
+       01 W-TIEMPOTRANSC.
+          03 W-TT-HH  PIC 9(02).
+          03          PIC X VALUE ":".
+          03 W-TT-MM  PIC 9(02).
+          03          PIC X VALUE ":".
+          03 W-TT-SS  PIC 9(02).
+
+      ********************************************
+       PROCEDURE DIVISION.
+      ********************************************
+       DECLARATIVES.
+       DECLA-ALUMNOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ALUMNOS.
+           DISPLAY "ERROR DE E/S EN ALUMNOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ALUMNOS LINE 23 POSITION 35
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-CURSOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON CURSOS.
+           DISPLAY "ERROR DE E/S EN CURSOS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-CURSOS LINE 23 POSITION 34
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-ASCALU SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON ASCALU.
+           DISPLAY "ERROR DE E/S EN ASCALU. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-ASCALU LINE 23 POSITION 33
+           ACCEPT SINO LINE 23 POSITION 80.
+       DECLA-PROVINCIAS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON PROVINCIAS.
+           DISPLAY "ERROR DE E/S EN PROVINCIAS. STATUS: "
+                      LINE 23 POSITION 1
+           DISPLAY ST-PROVINCIAS LINE 23 POSITION 38
+           ACCEPT SINO LINE 23 POSITION 80.
+       END DECLARATIVES.
+
+       UNION SECTION.
+       INICIO-1.
+           OPEN INPUT CURSOS.
+           IF ST-CURSOS = "35"
+             MOVE "CARGAR PRIMERO LOS CURSOS" TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO FINAL-F
+           END-IF.
+           CLOSE CURSOS.
+
+           OPEN INPUT PROVINCIAS.
+           IF ST-PROVINCIAS = "35"
+             MOVE "CARGAR PRIMERO LAS PROVINCIAS" TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO FINAL-F
+           END-IF.
+           CLOSE PROVINCIAS.
+
+           OPEN INPUT ASCALU.
+           IF ST-ASCALU = "35"
+             MOVE "NO EXISTE ASCALU.DAT" TO M-ERROR
+             PERFORM ERRORES THRU ERRORES-F
+             GO TO FINAL-F
+           END-IF.
+           CLOSE ASCALU.
+
+       INICIO.
+           DISPLAY " " ERASE
+           MOVE "IMPORTACION DE ALUMNOS" TO W-TITULO-ENC.
+           PERFORM ENCABEZADO THRU ENCABEZADO-F.
+
+           MOVE 0 TO W-CHECKREG.
+           OPEN INPUT CHECKALU
+           IF ST-CHECKALU NOT = "35"
+             READ CHECKALU
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE CHK-CANTIDAD TO W-CHECKREG
+             END-READ
+           END-IF.
+           CLOSE CHECKALU.
+
+           IF W-CHECKREG > 0
+             DISPLAY "PROCESO ANTERIOR INTERRUMPIDO EN EL REGISTRO: "
+                        LINE 4 POSITION 1
+             DISPLAY W-CHECKREG LINE 4 POSITION 47
+             DISPLAY "CONTINUAR DESDE ALLI? (S/N):" LINE 5 POSITION 1
+             ACCEPT CONF LINE 5 POSITION 30
+             IF CONF NOT = "S"
+                MOVE 0 TO W-CHECKREG
+             END-IF
+           END-IF.
+
+           PERFORM 100-VALIDACION-00 THRU 100-VALIDACION-99.
+
+           DISPLAY "REGISTROS EN EL ARCHIVO: " LINE 6 POSITION 1.
+           DISPLAY W-TOTALASCALU              LINE 6 POSITION 27.
+           DISPLAY "VALIDOS      : "          LINE 7 POSITION 1.
+           DISPLAY W-VALIDOS                  LINE 7 POSITION 27.
+           DISPLAY "A RECHAZAR   : "          LINE 8 POSITION 1.
+           DISPLAY W-RECHAZADOS               LINE 8 POSITION 27.
+           DISPLAY "CONTINUAR CON LA CARGA? (S/N):" LINE 10 POSITION 1.
+           ACCEPT CONF LINE 10 POSITION 32.
+           IF CONF NOT = "S"
+              GO TO FINAL-F
+           END-IF.
+
+           OPEN INPUT ASCALU
+           OPEN I-O ALUMNOS
+           IF W-CHECKREG > 0
+              OPEN EXTEND RECHAZOS
+              IF ST-RECHAZOS = "35"
+                 OPEN OUTPUT RECHAZOS
+              END-IF
+           ELSE
+              OPEN OUTPUT RECHAZOS
+           END-IF
+
+           IF ST-ALUMNOS = "35"
+             OPEN OUTPUT ALUMNOS
+             CLOSE ALUMNOS
+             OPEN I-O ALUMNOS
+           END-IF
+
+           INITIALIZE W-GRABO
+                      W-CUENTA
+           MOVE W-CHECKREG TO W-SALTEO
+           PERFORM 100-SALTEO-00 THRU 100-SALTEO-99
+           MOVE W-CHECKREG TO W-PROCESADOS
+           PERFORM 100-TOMAHORA-00 THRU 100-TOMAHORA-99
+           COMPUTE W-SEGINICIO = (W-HORAAUX-HH * 3600)
+                               + (W-HORAAUX-MM * 60) + W-HORAAUX-SS
+           PERFORM 100-LEO-00 THRU 100-LEO-99
+           PERFORM 100-TOMAHORA-00 THRU 100-TOMAHORA-99
+           COMPUTE W-SEGFIN = (W-HORAAUX-HH * 3600)
+                            + (W-HORAAUX-MM * 60) + W-HORAAUX-SS
+           PERFORM 100-CALCULATIEMPO-00 THRU 100-CALCULATIEMPO-99
+           CLOSE ASCALU
+                 ALUMNOS
+                 RECHAZOS.
+
+           MOVE 0 TO CHK-CANTIDAD
+           OPEN OUTPUT CHECKALU
+           WRITE REG-CHECKALU
+           CLOSE CHECKALU.
+
+           DISPLAY "GRABADOS  : " LINE 20 POSITION 1.
+           DISPLAY W-GRABO       LINE 20 POSITION 15.
+           DISPLAY "RECHAZADOS: " LINE 21 POSITION 1.
+           DISPLAY W-CUENTA      LINE 21 POSITION 15.
+           DISPLAY "TIEMPO DE PROCESO: " LINE 22 POSITION 1.
+           DISPLAY W-TIEMPOTRANSC        LINE 22 POSITION 20.
+           IF W-CUENTA > 0
+              DISPLAY "VER DETALLE EN RECHAZOS.DAT" LINE 23 POSITION 1
+           END-IF.
+
+           ACCEPT SINO LINE 24 POSITION 80.
+       FINAL-F.
+           EXIT PROGRAM.
+           STOP RUN.
+
+      ********************************************
+      * SALTEA LOS REGISTROS YA PROCESADOS EN UN
+      * PROCESO ANTERIOR (REINICIO DESDE CHECKPOINT)
+      ********************************************
+       100-SALTEO-00.
+           IF W-SALTEO = 0
+              GO TO 100-SALTEO-99
+           END-IF.
+       100-SALTEO-10.
+           READ ASCALU NEXT AT END
+                GO TO 100-SALTEO-99
+           END-READ.
+           SUBTRACT 1 FROM W-SALTEO.
+           IF W-SALTEO > 0
+              GO TO 100-SALTEO-10
+           END-IF.
+       100-SALTEO-99. EXIT.
+
+      ********************************************
+      * PASADA DE VALIDACION (DRY-RUN), SIN GRABAR
+      ********************************************
+       100-VALIDACION-00.
+           MOVE 0 TO W-TOTALASCALU
+                     W-VALIDOS
+                     W-RECHAZADOS
+           OPEN INPUT ASCALU.
+       100-VALIDACION-10.
+           READ ASCALU NEXT AT END
+                GO TO 100-VALIDACION-90
+           END-READ.
+           ADD 1 TO W-TOTALASCALU.
+           PERFORM 100-VERIFICA-00 THRU 100-VERIFICA-99.
+           IF EXISTE = "S"
+              ADD 1 TO W-VALIDOS
+           ELSE
+              ADD 1 TO W-RECHAZADOS
+           END-IF.
+           GO TO 100-VALIDACION-10.
+       100-VALIDACION-90.
+           CLOSE ASCALU.
+       100-VALIDACION-99. EXIT.
+
+      ********************************************
+      * VERIFICA QUE CURSO Y PROVINCIA DEL REGISTRO
+      * EXISTAN. DEJA "S"/"N" EN EXISTE.
+      ********************************************
+       100-VERIFICA-00.
+           MOVE "S" TO EXISTE
+           MOVE SPACES TO W-MOTIVO-VERIFICA
+           IF (R-APELLIDO(2:20) = SPACES) OR (R-NOMBRE(2:20) = SPACES)
+              MOVE "N" TO EXISTE
+              MOVE "APELLIDO O NOMBRE EN BLANCO" TO W-MOTIVO-VERIFICA
+              GO TO 100-VERIFICA-99
+           END-IF.
+           MOVE R-CODIGO-CURSO TO CUR-CODIGO
+           OPEN INPUT CURSOS
+           READ CURSOS KEY IS CUR-CODIGO
+              INVALID KEY
+                 MOVE "N" TO EXISTE
+           END-READ.
+           CLOSE CURSOS.
+           IF EXISTE = "N"
+              MOVE "CURSO O PROVINCIA INEXISTENTE" TO W-MOTIVO-VERIFICA
+              GO TO 100-VERIFICA-99
+           END-IF.
+           MOVE R-CODIGO-PROVINCIA TO PRO-CODIGO
+           OPEN INPUT PROVINCIAS
+           READ PROVINCIAS KEY IS PRO-CODIGO
+              INVALID KEY
+                 MOVE "N" TO EXISTE
+           END-READ.
+           CLOSE PROVINCIAS.
+           IF EXISTE = "N"
+              MOVE "CURSO O PROVINCIA INEXISTENTE" TO W-MOTIVO-VERIFICA
+           END-IF.
+       100-VERIFICA-99. EXIT.
+
+       100-LEO-00.
+           READ ASCALU NEXT AT END
+                GO TO 100-LEO-99
+           END-READ.
+           ADD 1 TO W-PROCESADOS.
+
+           MOVE R-CODIGO TO ALU-CODIGO
+           MOVE R-APELLIDO(2:20) TO ALU-APELLIDO
+           MOVE R-NOMBRE(2:20) TO ALU-NOMBRE
+           MOVE R-CODIGO-CURSO TO ALU-CODIGO-CURSO
+           MOVE R-CODIGO-PROVINCIA TO ALU-CODIGO-PROVINCIA
+
+           PERFORM 100-VERIFICA-00 THRU 100-VERIFICA-99
+           IF EXISTE = "N"
+              MOVE R-CODIGO   TO DR-CODIGO
+              MOVE ALU-APELLIDO TO DR-APELLIDO
+              MOVE ALU-NOMBRE   TO DR-NOMBRE
+              MOVE W-MOTIVO-VERIFICA TO DR-MOTIVO
+              MOVE DET-RECHAZO TO REG-RECHAZOS
+              WRITE REG-RECHAZOS
+              ADD 1 TO W-CUENTA
+              DISPLAY "TOTAL REGISTROS: " LINE 6 POSITION 1
+              DISPLAY W-CUENTA LINE 6 POSITION 25
+              GO TO 100-LEO-20
+           END-IF
+
+           WRITE REG-ALUMNO
+              INVALID KEY
+                MOVE R-CODIGO     TO DR-CODIGO
+                MOVE ALU-APELLIDO TO DR-APELLIDO
+                MOVE ALU-NOMBRE   TO DR-NOMBRE
+                MOVE "CODIGO DUPLICADO" TO DR-MOTIVO
+                MOVE DET-RECHAZO TO REG-RECHAZOS
+                WRITE REG-RECHAZOS
+                ADD 1 TO  W-CUENTA
+                DISPLAY "TOTAL REGISTROS: " LINE 6 POSITION 1
+                DISPLAY W-CUENTA LINE 6 POSITION 25
+              NOT INVALID KEY
+                ADD 1 TO  W-GRABO
+                DISPLAY "REGISTROS GRABADOS: " LINE 5 POSITION 1
+                DISPLAY W-GRABO LINE 5 POSITION 25
+           END-WRITE.
+       100-LEO-20.
+           MOVE W-PROCESADOS TO CHK-CANTIDAD
+           OPEN OUTPUT CHECKALU
+           WRITE REG-CHECKALU
+           CLOSE CHECKALU.
+           GO TO 100-LEO-00.
+       100-LEO-99. EXIT.
+
+      ********************************************
+      * TOMA LA HORA ACTUAL DEL SISTEMA (VIA P11)
+      * Y LA DEJA DESGLOSADA EN W-HORAAUX
+      ********************************************
+       100-TOMAHORA-00.
+           INITIALIZE W1-DATOS
+           MOVE 8 TO W1-OPCION
+           CALL "P11" USING W1-DATOS
+           CANCEL "P11"
+           MOVE W1-DESCRIPCION(1:2) TO W-HORAAUX-HH
+           MOVE W1-DESCRIPCION(4:2) TO W-HORAAUX-MM
+           MOVE W1-DESCRIPCION(7:2) TO W-HORAAUX-SS.
+       100-TOMAHORA-99. EXIT.
+
+      ********************************************
+      * CALCULA EL TIEMPO TRANSCURRIDO ENTRE
+      * W-SEGINICIO Y W-SEGFIN, CONTEMPLANDO EL
+      * CRUCE DE MEDIANOCHE
+      ********************************************
+       100-CALCULATIEMPO-00.
+           IF W-SEGFIN < W-SEGINICIO
+              COMPUTE W-SEGTRANSC = W-SEGFIN + 86400 - W-SEGINICIO
+           ELSE
+              COMPUTE W-SEGTRANSC = W-SEGFIN - W-SEGINICIO
+           END-IF.
+           COMPUTE W-TT-HH = W-SEGTRANSC / 3600.
+           COMPUTE W-TT-MM = (W-SEGTRANSC - (W-TT-HH * 3600)) / 60.
+           COMPUTE W-TT-SS = W-SEGTRANSC - (W-TT-HH * 3600)
+                                          - (W-TT-MM * 60).
+       100-CALCULATIEMPO-99. EXIT.
+
+       ENCABEZADO.
+           DISPLAY "EMPRESA UNION S.A."  LINE 1 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 3 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 1 POSITION 70
+           DISPLAY W-TITULO-ENC          LINE 2 POSITION 1.
+           INITIALIZE W1-DATOS.
+           MOVE 8 TO W1-OPCION.
+           CALL "P11" USING W1-DATOS.
+           CANCEL "P11".
+           DISPLAY W1-DESCRIPCION        LINE 2 POSITION 70.
+       ENCABEZADO-F. EXIT.
+
+       ERRORES.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+           ACCEPT SINO LINE 24 POSITION 80.
+           INITIALIZE M-ERROR.
+           DISPLAY M-ERROR LINE 24 POSITION 1.
+       ERRORES-F. EXIT.
+
