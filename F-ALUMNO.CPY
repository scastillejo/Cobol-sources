@@ -0,0 +1,13 @@
+       FD  ALUMNOS
+           LABEL RECORD IS STANDARD.
+       01  REG-ALUMNO.
+           03 ALU-CODIGO             PIC 9(03).
+           03 ALU-APELLIDO           PIC X(20).
+           03 ALU-NOMBRE             PIC X(20).
+           03 ALU-CODIGO-CURSO       PIC 9(02).
+           03 ALU-CODIGO-PROVINCIA   PIC 9(02).
+           03 ALU-TELEFONO           PIC X(15).
+           03 ALU-EMAIL              PIC X(30).
+           03 ALU-DOMICILIO          PIC X(30).
+           03 ALU-FECHAALTA          PIC 9(08).
+           03 ALU-CICLO              PIC 9(04).
