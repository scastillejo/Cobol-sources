@@ -0,0 +1,5 @@
+           SELECT CURSOS ASSIGN TO "CURSO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUR-CODIGO
+               FILE STATUS IS ST-CURSOS.
