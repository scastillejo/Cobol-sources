@@ -0,0 +1,10 @@
+       FD  CURSOS
+           LABEL RECORD IS STANDARD.
+       01  REG-CURSOS.
+           03 CUR-CODIGO      PIC 9(02).
+           03 CUR-DESCRIPCION PIC X(30).
+           03 CUR-ABREVIATURA PIC X(04).
+           03 CUR-CUPO        PIC 9(04).
+           03 CUR-ESTADO      PIC X.
+              88 CUR-ABIERTO  VALUE "A".
+              88 CUR-CERRADO  VALUE "C".
